@@ -1,43 +1,187 @@
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. HELLO-WORLD.
+        PROGRAM-ID. PRIME-NUMBER.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT PRIME-CACHE-FILE ASSIGN TO "PRIMECAC"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CACHE-KEY
+              FILE STATUS IS WS-CACHE-STATUS.
+          SELECT RANGE-OUT-FILE ASSIGN TO "PRIMEOUT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RANGE-OUT-STATUS.
+          SELECT PRIME-CKPT-FILE ASSIGN TO "PRIMECKPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PRIMECKPT-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+          FD PRIME-CACHE-FILE.
+          01 PRIME-CACHE-REC.
+            03 CACHE-KEY            PIC 9(7).
+            03 CACHE-PRIME-FLAG     PIC X.
+            03 CACHE-FACTOR-LIST    PIC X(60).
+
+          FD RANGE-OUT-FILE.
+          01 RANGE-OUT-REC          PIC X(9).
+
+          FD PRIME-CKPT-FILE.
+          01 PRIME-CKPT-REC.
+            03 CKPT-LAST-NUM        PIC 9(7).
+            03 CKPT-FOUND-CNT       PIC 9(7).
+
         WORKING-STORAGE SECTION.
+          01 WS-RANGE-OUT-STATUS    PIC XX.
+          01 WS-RANGE-FROM          PIC 9(7).
+          01 WS-RANGE-TO            PIC 9(7).
+          01 WS-RANGE-CNT           PIC 9(7).
+          01 WS-RANGE-DIV           PIC 9(7).
+          01 WS-RANGE-SQRT          PIC 9(7).
+          01 WS-RANGE-EDIT          PIC Z(6)9.
+          01 WS-RANGE-PRIME-SWITCH  PIC X VALUE "Y".
+          01 WS-RANGE-FOUND-CNT     PIC 9(7) VALUE 0.
+          01 WS-RANGE-FOUND-EDIT    PIC Z(6)9.
+
+      * Every WS-RANGE-CKPT-INTERVAL numbers, RANGE-MODE rewrites
+      * PRIMECKPT with the last number fully checked so far. A
+      * restart reads that back and resumes one past it instead of
+      * rescanning the whole range from WS-RANGE-FROM again.
+          01 WS-PRIMECKPT-STATUS      PIC XX.
+          01 WS-RANGE-CKPT-INTERVAL   PIC 9(5) VALUE 100.
+          01 WS-RANGE-CKPT-LAST       PIC 9(7) VALUE 0.
+          01 WS-MODE-TOKEN          PIC X(10).
+          01 WS-FROM-TOKEN          PIC X(10).
+          01 WS-TO-TOKEN            PIC X(10).
+          01 WS-NUM-TOKEN           PIC X(38).
+          01 WS-CACHE-STATUS        PIC XX.
+          01 WS-CACHE-FOUND-SWITCH  PIC X VALUE "N".
+            88 CACHE-HIT                 VALUE "Y".
           01 CMDARGS     PIC X(38).
           01 DECINUM     PIC S9999v99.
           01 NUM         PIC S9(7).
           01 SQRT        PIC 9(7).
           01 CNT         PIC 9(7) VALUE 3.
           01 PRIME       PIC 9(1) VALUE 0.
+          01 WS-REMAINING PIC 9(7).
+          01 WS-FACTOR    PIC 9(7).
+          01 WS-FACTOR-EDIT PIC ZZZZZZ9.
+          01 WS-FACTOR-LIST PIC X(60).
+          01 WS-LIST-PTR  PIC 9(4).
+          01 WS-FIRST-FACTOR-SW PIC X VALUE "Y".
+
+          COPY VALCOM.
+          COPY AUDCOM.
+          COPY RETCODE.
+          COPY NUMFCOM.
+          COPY SHOPCFG.
+
         PROCEDURE DIVISION.
            ACCEPT CMDARGS FROM COMMAND-LINE.
 
-           IF CMDARGS IS ALPHABETIC THEN
-              PERFORM ERROR-PARA.
-           
-      * Convert CMDARGS to it's cumeric value
-           COMPUTE DECINUM = FUNCTION NUMVAL(CMDARGS).
-           
-           IF DECINUM < 0 THEN
-              PERFORM ERROR-PARA.
+           IF CMDARGS (1:5) = "RANGE" THEN
+              PERFORM RANGE-MODE
+              STOP RUN.
+
+      * Shared routine flags non-numeric, negative, and too-large
+      * arguments with distinct reason codes instead of one generic
+      * usage message.
+           MOVE CFG-PRIME-MAX TO WS-VALIDATE-MAX.
+           CALL "VALIDATE-NUM" USING CMDARGS WS-VALIDATE-MAX
+              WS-VALIDATE-DECIMAL WS-VALIDATE-REASON
+           END-CALL.
+           IF NOT VALIDATE-OK THEN
+              PERFORM VALIDATION-ERROR.
+           MOVE WS-VALIDATE-DECIMAL TO DECINUM.
+           MOVE "PRIME-NUMBER" TO WS-AUDIT-PROGRAM.
+           MOVE CMDARGS TO WS-AUDIT-INPUT.
 
       * Move the Decimal number to Non decimal number
            MOVE DECINUM TO NUM
-      
+
       * If both are equal, then it was an integer
            IF NUM IS EQUAL TO DECINUM THEN
-              IF FUNCTION MOD (NUM, 2) = 0 AND NUM IS NOT EQUAL TO 2
+              PERFORM OPEN-CACHE
+              PERFORM CHECK-CACHE
+              IF CACHE-HIT
+                 PERFORM DISPLAY-FROM-CACHE
+              ELSE IF FUNCTION MOD (NUM, 2) = 0
+                      AND NUM IS NOT EQUAL TO 2
                  PERFORM DISPLAY-COMPOSITE
               ELSE IF NUM IS EQUAL TO 1
                  PERFORM DISPLAY-COMPOSITE
               ELSE
                  COMPUTE SQRT = NUM ** 0.5
                  PERFORM ISPRIME UNTIL CNT > SQRT
+                 PERFORM CACHE-STORE-PRIME
                  DISPLAY "Prime"
-                 STOP RUN
-           ELSE 
+                 MOVE "Prime" TO WS-AUDIT-RESULT
+                 PERFORM CLEANUP-STOP
+           ELSE
               PERFORM ERROR-PARA.
-           
-           
+
+      * Opens the persistent prime results cache (creating it the
+      * first time it is referenced) so repeat lookups on a value we
+      * have already tested are served without re-running ISPRIME.
+          OPEN-CACHE.
+            OPEN I-O PRIME-CACHE-FILE.
+            IF WS-CACHE-STATUS IS EQUAL TO "35"
+               OPEN OUTPUT PRIME-CACHE-FILE
+               CLOSE PRIME-CACHE-FILE
+               OPEN I-O PRIME-CACHE-FILE
+            END-IF.
+
+          CHECK-CACHE.
+            MOVE "N" TO WS-CACHE-FOUND-SWITCH.
+            MOVE NUM TO CACHE-KEY.
+            READ PRIME-CACHE-FILE
+               INVALID KEY MOVE "N" TO WS-CACHE-FOUND-SWITCH
+               NOT INVALID KEY MOVE "Y" TO WS-CACHE-FOUND-SWITCH
+            END-READ.
+
+          DISPLAY-FROM-CACHE.
+            IF CACHE-PRIME-FLAG IS EQUAL TO "P"
+               DISPLAY "Prime"
+               MOVE "Prime (cached)" TO WS-AUDIT-RESULT
+            ELSE
+               DISPLAY "Composite"
+               IF CACHE-FACTOR-LIST IS EQUAL TO SPACES
+                  DISPLAY "Prime factors: none"
+               ELSE
+                  DISPLAY "Prime factors: "
+                     FUNCTION TRIM(CACHE-FACTOR-LIST)
+               END-IF
+               MOVE "Composite (cached)" TO WS-AUDIT-RESULT
+            END-IF.
+            PERFORM CLEANUP-STOP.
+
+          CACHE-STORE-PRIME.
+            MOVE NUM TO CACHE-KEY.
+            MOVE "P" TO CACHE-PRIME-FLAG.
+            MOVE SPACES TO CACHE-FACTOR-LIST.
+            WRITE PRIME-CACHE-REC INVALID KEY CONTINUE END-WRITE.
+
+          CLEANUP-STOP.
+            PERFORM WRITE-AUDIT.
+            PERFORM WRITE-NUMBER-FACT.
+            CLOSE PRIME-CACHE-FILE.
+            MOVE RC-SUCCESS TO RETURN-CODE.
+            STOP RUN.
+
+      * Records this number's primality into the shared NUMFACTS
+      * lookup file so EVEN-ODD and FACTORIAL (or a later reporting
+      * job) can find out what PRIME-NUMBER already worked out for it.
+          WRITE-NUMBER-FACT.
+            MOVE NUM TO WS-NUMFACT-KEY.
+            MOVE "R" TO WS-NUMFACT-FIELD.
+            IF WS-AUDIT-RESULT (1:1) IS EQUAL TO "P"
+               MOVE "P" TO WS-NUMFACT-VALUE
+            ELSE
+               MOVE "C" TO WS-NUMFACT-VALUE
+            END-IF.
+            CALL "NUMFACT" USING WS-NUMFACT-KEY WS-NUMFACT-FIELD
+               WS-NUMFACT-VALUE
+            END-CALL.
+
           ISPRIME.
             IF FUNCTION MOD (NUM, CNT) = 0 THEN
                PERFORM DISPLAY-COMPOSITE
@@ -47,8 +191,213 @@
            
           DISPLAY-COMPOSITE.
             DISPLAY "Composite"
-            STOP RUN.
+            IF NUM IS EQUAL TO 1
+               DISPLAY "Prime factors: none"
+               MOVE "Composite" TO WS-AUDIT-RESULT
+            ELSE
+               PERFORM FACTORIZE
+               DISPLAY "Prime factors: " FUNCTION TRIM(WS-FACTOR-LIST)
+
+      * WS-AUDIT-RESULT has to be cleared before the STRING below, or
+      * the bytes past the last DELIMITED BY SIZE operand are left
+      * holding whatever was previously in the field instead of
+      * spaces, and AUDIT-LOG's own WRITE then fails on the line built
+      * from that unclean value.
+               MOVE SPACES TO WS-AUDIT-RESULT
+               STRING "Composite: " DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-FACTOR-LIST) DELIMITED BY SIZE
+                    INTO WS-AUDIT-RESULT
+               END-STRING
+            END-IF
+            MOVE NUM TO CACHE-KEY.
+            MOVE "C" TO CACHE-PRIME-FLAG.
+            IF NUM IS EQUAL TO 1
+               MOVE SPACES TO CACHE-FACTOR-LIST
+            ELSE
+               MOVE WS-FACTOR-LIST TO CACHE-FACTOR-LIST
+            END-IF.
+            WRITE PRIME-CACHE-REC INVALID KEY CONTINUE END-WRITE.
+            PERFORM CLEANUP-STOP.
+
+      * Walks candidate divisors from 2 upward, dividing NUM down to 1
+      * and collecting each prime factor (with multiplicity) so the
+      * caller gets the full factorization instead of just "Composite".
+          FACTORIZE.
+            MOVE NUM TO WS-REMAINING.
+            MOVE SPACES TO WS-FACTOR-LIST.
+            MOVE 1 TO WS-LIST-PTR.
+            MOVE "Y" TO WS-FIRST-FACTOR-SW.
+            MOVE 2 TO WS-FACTOR.
+            PERFORM UNTIL WS-REMAINING = 1
+               IF FUNCTION MOD (WS-REMAINING, WS-FACTOR) = 0
+                  PERFORM APPEND-FACTOR
+                  COMPUTE WS-REMAINING = WS-REMAINING / WS-FACTOR
+               ELSE
+                  ADD 1 TO WS-FACTOR
+               END-IF
+            END-PERFORM.
+
+          APPEND-FACTOR.
+            IF WS-FIRST-FACTOR-SW IS EQUAL TO "N"
+               STRING " x " DELIMITED BY SIZE
+                    INTO WS-FACTOR-LIST WITH POINTER WS-LIST-PTR
+            END-IF.
+            MOVE WS-FACTOR TO WS-FACTOR-EDIT.
+            STRING FUNCTION TRIM(WS-FACTOR-EDIT) DELIMITED BY SIZE
+                 INTO WS-FACTOR-LIST WITH POINTER WS-LIST-PTR.
+            MOVE "N" TO WS-FIRST-FACTOR-SW.
+
+      * Lists every prime between a FROM and TO bound passed on the
+      * command line as "RANGE <from> <to>", reusing the same
+      * trial-division approach as ISPRIME, and writes the report to
+      * PRIMEOUT as well as the console.
+          RANGE-MODE.
+            UNSTRING CMDARGS DELIMITED BY SPACE
+               INTO WS-MODE-TOKEN WS-FROM-TOKEN WS-TO-TOKEN
+            END-UNSTRING.
+
+      * Both bounds get the same VALIDATE-NUM treatment as every other
+      * argument this program accepts, rather than feeding them to
+      * FUNCTION NUMVAL unchecked and silently treating a bad token as
+      * zero.
+            MOVE CFG-PRIME-MAX TO WS-VALIDATE-MAX.
+            MOVE SPACES TO WS-NUM-TOKEN.
+            MOVE WS-FROM-TOKEN TO WS-NUM-TOKEN.
+            CALL "VALIDATE-NUM" USING WS-NUM-TOKEN WS-VALIDATE-MAX
+               WS-VALIDATE-DECIMAL WS-VALIDATE-REASON
+            END-CALL.
+            IF NOT VALIDATE-OK THEN
+               PERFORM VALIDATION-ERROR.
+            MOVE WS-VALIDATE-DECIMAL TO WS-RANGE-FROM.
+
+            MOVE SPACES TO WS-NUM-TOKEN.
+            MOVE WS-TO-TOKEN TO WS-NUM-TOKEN.
+            CALL "VALIDATE-NUM" USING WS-NUM-TOKEN WS-VALIDATE-MAX
+               WS-VALIDATE-DECIMAL WS-VALIDATE-REASON
+            END-CALL.
+            IF NOT VALIDATE-OK THEN
+               PERFORM VALIDATION-ERROR.
+            MOVE WS-VALIDATE-DECIMAL TO WS-RANGE-TO.
+
+            PERFORM READ-RANGE-CHECKPOINT.
+            IF WS-RANGE-CKPT-LAST > 0
+               COMPUTE WS-RANGE-FROM = WS-RANGE-CKPT-LAST + 1
+               OPEN EXTEND RANGE-OUT-FILE
+            ELSE
+               OPEN OUTPUT RANGE-OUT-FILE
+            END-IF.
+            PERFORM VARYING WS-RANGE-CNT FROM WS-RANGE-FROM BY 1
+                     UNTIL WS-RANGE-CNT > WS-RANGE-TO
+               PERFORM RANGE-CHECK-PRIME
+               IF WS-RANGE-PRIME-SWITCH IS EQUAL TO "Y"
+                  MOVE WS-RANGE-CNT TO WS-RANGE-EDIT
+                  MOVE SPACES TO RANGE-OUT-REC
+                  MOVE FUNCTION TRIM(WS-RANGE-EDIT) TO RANGE-OUT-REC
+                  WRITE RANGE-OUT-REC
+                  DISPLAY FUNCTION TRIM(WS-RANGE-EDIT)
+                  ADD 1 TO WS-RANGE-FOUND-CNT
+               END-IF
+               IF FUNCTION MOD (WS-RANGE-CNT, WS-RANGE-CKPT-INTERVAL)
+                     = 0
+                  PERFORM WRITE-RANGE-CHECKPOINT
+               END-IF
+            END-PERFORM.
+            CLOSE RANGE-OUT-FILE.
+            PERFORM CLEAR-RANGE-CHECKPOINT.
+
+      * One summary entry per run rather than one per number, since a
+      * wide range would otherwise flood the shared audit log with
+      * entries no one needs individually.
+            MOVE "PRIME-NUMBER" TO WS-AUDIT-PROGRAM.
+            MOVE CMDARGS TO WS-AUDIT-INPUT.
+            MOVE WS-RANGE-FOUND-CNT TO WS-RANGE-FOUND-EDIT.
+            MOVE SPACES TO WS-AUDIT-RESULT.
+            STRING FUNCTION TRIM(WS-RANGE-FOUND-EDIT) DELIMITED BY SIZE
+                 " primes found in range" DELIMITED BY SIZE
+                 INTO WS-AUDIT-RESULT
+            END-STRING.
+            PERFORM WRITE-AUDIT.
+            MOVE RC-SUCCESS TO RETURN-CODE.
+
+      * CKPT-FOUND-CNT carries the primes-found tally alongside the
+      * last-checked number, so a restart resumes the found-count as
+      * well as the scan position instead of only reporting the
+      * primes found after the resume point in the end-of-run audit
+      * summary.
+          READ-RANGE-CHECKPOINT.
+            MOVE 0 TO WS-RANGE-CKPT-LAST.
+            MOVE 0 TO WS-RANGE-FOUND-CNT.
+            OPEN INPUT PRIME-CKPT-FILE.
+            IF WS-PRIMECKPT-STATUS IS EQUAL TO "00"
+               READ PRIME-CKPT-FILE
+                  AT END CONTINUE
+                  NOT AT END
+                     MOVE CKPT-LAST-NUM TO WS-RANGE-CKPT-LAST
+                     MOVE CKPT-FOUND-CNT TO WS-RANGE-FOUND-CNT
+               END-READ
+               CLOSE PRIME-CKPT-FILE
+            END-IF.
+
+          WRITE-RANGE-CHECKPOINT.
+            OPEN OUTPUT PRIME-CKPT-FILE.
+            MOVE WS-RANGE-CNT TO CKPT-LAST-NUM.
+            MOVE WS-RANGE-FOUND-CNT TO CKPT-FOUND-CNT.
+            WRITE PRIME-CKPT-REC.
+            CLOSE PRIME-CKPT-FILE.
+
+          CLEAR-RANGE-CHECKPOINT.
+            OPEN OUTPUT PRIME-CKPT-FILE.
+            MOVE 0 TO CKPT-LAST-NUM.
+            MOVE 0 TO CKPT-FOUND-CNT.
+            WRITE PRIME-CKPT-REC.
+            CLOSE PRIME-CKPT-FILE.
+
+          RANGE-CHECK-PRIME.
+            MOVE "Y" TO WS-RANGE-PRIME-SWITCH.
+            IF WS-RANGE-CNT < 2
+               MOVE "N" TO WS-RANGE-PRIME-SWITCH
+            ELSE IF WS-RANGE-CNT IS NOT EQUAL TO 2
+                    AND FUNCTION MOD (WS-RANGE-CNT, 2) = 0
+               MOVE "N" TO WS-RANGE-PRIME-SWITCH
+            ELSE IF WS-RANGE-CNT IS NOT EQUAL TO 2
+               COMPUTE WS-RANGE-SQRT = WS-RANGE-CNT ** 0.5
+               MOVE 3 TO WS-RANGE-DIV
+               PERFORM UNTIL WS-RANGE-DIV > WS-RANGE-SQRT
+                       OR WS-RANGE-PRIME-SWITCH IS EQUAL TO "N"
+                  IF FUNCTION MOD (WS-RANGE-CNT, WS-RANGE-DIV) = 0
+                     MOVE "N" TO WS-RANGE-PRIME-SWITCH
+                  END-IF
+                  ADD 1 TO WS-RANGE-DIV
+               END-PERFORM
+            END-IF.
 
           ERROR-PARA.
            DISPLAY "Usage: please input a non-negative integer".
+           MOVE "PRIME-NUMBER" TO WS-AUDIT-PROGRAM.
+           MOVE CMDARGS TO WS-AUDIT-INPUT.
+           MOVE "NON-INTEGER INPUT" TO WS-AUDIT-RESULT.
+           PERFORM WRITE-AUDIT.
+           MOVE RC-VALIDATION-ERROR TO RETURN-CODE.
            STOP RUN.
+
+          VALIDATION-ERROR.
+           IF VALIDATE-NON-NUMERIC
+              DISPLAY "Usage: please input a numeric value"
+              MOVE "NON-NUMERIC INPUT" TO WS-AUDIT-RESULT
+           ELSE IF VALIDATE-NEGATIVE
+              DISPLAY "Usage: please input a non-negative integer"
+              MOVE "NEGATIVE INPUT" TO WS-AUDIT-RESULT
+           ELSE IF VALIDATE-TOO-LARGE
+              DISPLAY "Usage: input value is too large for this program"
+              MOVE "INPUT TOO LARGE" TO WS-AUDIT-RESULT
+           END-IF.
+           MOVE "PRIME-NUMBER" TO WS-AUDIT-PROGRAM.
+           MOVE CMDARGS TO WS-AUDIT-INPUT.
+           PERFORM WRITE-AUDIT.
+           MOVE RC-VALIDATION-ERROR TO RETURN-CODE.
+           STOP RUN.
+
+          WRITE-AUDIT.
+           CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM WS-AUDIT-INPUT
+              WS-AUDIT-RESULT
+           END-CALL.
