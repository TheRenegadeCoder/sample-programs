@@ -0,0 +1,72 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. NUMFACT.
+
+      * Shared "number facts" routine called by EVEN-ODD, FACTORIAL,
+      * and PRIME-NUMBER each time they classify a number, so the
+      * parity, primality, and factorial value already worked out for
+      * a given number is kept in one indexed lookup file (keyed on
+      * the number itself) instead of being printed once and forgotten.
+      * A caller passes which single field it owns (LS-FIELD-CODE "E"
+      * parity, "R" primality, "F" factorial) and the text to store
+      * there; the other two fields of the record, if any, are left
+      * as whatever an earlier caller already recorded for that number.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT NUMFACTS-FILE ASSIGN TO "NUMFACTS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS NF-KEY
+              FILE STATUS IS WS-NUMFACTS-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+          FD NUMFACTS-FILE.
+          01 NUMFACTS-REC.
+            03 NF-KEY                PIC 9(18).
+            03 NF-PARITY             PIC X(1).
+            03 NF-PRIMALITY          PIC X(1).
+            03 NF-FACTORIAL          PIC X(60).
+
+        WORKING-STORAGE SECTION.
+          01 WS-NUMFACTS-STATUS      PIC XX.
+          01 WS-NEW-RECORD-SWITCH    PIC X VALUE "N".
+            88 NUMFACT-IS-NEW-RECORD     VALUE "Y".
+
+        LINKAGE SECTION.
+          01 LS-KEY                  PIC 9(18).
+          01 LS-FIELD-CODE           PIC X(1).
+          01 LS-VALUE                PIC X(60).
+
+        PROCEDURE DIVISION USING LS-KEY LS-FIELD-CODE LS-VALUE.
+           OPEN I-O NUMFACTS-FILE.
+           IF WS-NUMFACTS-STATUS IS EQUAL TO "35"
+              OPEN OUTPUT NUMFACTS-FILE
+              CLOSE NUMFACTS-FILE
+              OPEN I-O NUMFACTS-FILE
+           END-IF.
+
+           MOVE "N" TO WS-NEW-RECORD-SWITCH.
+           MOVE LS-KEY TO NF-KEY.
+           READ NUMFACTS-FILE
+              INVALID KEY
+                 MOVE "Y" TO WS-NEW-RECORD-SWITCH
+                 MOVE SPACES TO NF-PARITY NF-PRIMALITY NF-FACTORIAL
+           END-READ.
+
+           EVALUATE LS-FIELD-CODE
+              WHEN "E"
+                 MOVE LS-VALUE (1:1) TO NF-PARITY
+              WHEN "R"
+                 MOVE LS-VALUE (1:1) TO NF-PRIMALITY
+              WHEN "F"
+                 MOVE LS-VALUE TO NF-FACTORIAL
+           END-EVALUATE.
+
+           MOVE LS-KEY TO NF-KEY.
+           IF NUMFACT-IS-NEW-RECORD
+              WRITE NUMFACTS-REC INVALID KEY CONTINUE END-WRITE
+           ELSE
+              REWRITE NUMFACTS-REC INVALID KEY CONTINUE END-REWRITE
+           END-IF.
+           CLOSE NUMFACTS-FILE.
+           GOBACK.
