@@ -1,6 +1,22 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. BAKLAVA.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT BAK-CTL-FILE ASSIGN TO "BAKCTL"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BAKCTL-STATUS.
+          SELECT BAK-OUT-FILE ASSIGN TO "BAKOUT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BAKOUT-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+          FD BAK-CTL-FILE.
+          01 BAK-CTL-REC                PIC X(20).
+
+          FD BAK-OUT-FILE.
+          01 BAK-OUT-REC                PIC X(100).
+
         WORKING-STORAGE SECTION.
           01 BAKLAVA-VARIABLES.
             03 NUM            PIC S9(2).
@@ -10,29 +26,245 @@
             03 NUM-REPEATS    PIC S9(2).
             03 REPEAT-CHAR    PIC X(1).
 
+      * PATTERN-SIZE is the diamond's radius (the classic shape is
+      * radius 10, i.e. 20 wide at its widest); FILL-CHAR is the
+      * border character the diamond is drawn with. Both default from
+      * SHOPCFG and can be overridden per run on the command line or
+      * (in BATCH-MODE) per control-file entry.
+          01 PATTERN-SIZE      PIC S9(2).
+          01 FILL-CHAR         PIC X(1).
+          01 CMD-ARGS          PIC X(38).
+          01 WS-SIZE-TOKEN     PIC X(10).
+          01 WS-FILL-TOKEN     PIC X(10).
+
+          01 WS-LINE-BUFFER    PIC X(100).
+          01 WS-LINE-PTR       PIC 9(3).
+          01 WS-BATCH-SWITCH   PIC X VALUE "N".
+            88 BATCH-MODE-ON       VALUE "Y".
+          01 WS-BAKCTL-STATUS  PIC XX.
+          01 WS-BAKOUT-STATUS  PIC XX.
+          01 WS-EOF-SWITCH     PIC X VALUE "N".
+            88 END-OF-BAKCTL       VALUE "Y".
+          01 WS-FIRST-PTN-SWITCH PIC X VALUE "N".
+            88 FIRST-PATTERN-PENDING VALUE "Y".
+          01 WS-SIZE-EDIT      PIC ---9.
+
+      * Page heading and page-break control for BATCH-MODE's output
+      * file, the same file-plus-console pairing EMIT-LINE already
+      * uses for every drawn line.
+          01 WS-PAGE-SIZE      PIC 9(3).
+          01 WS-PAGE-LINE-CNT  PIC 9(3) VALUE 0.
+          01 WS-PAGE-NUMBER    PIC 9(3) VALUE 0.
+          01 WS-PAGE-NUM-EDIT  PIC ZZ9.
+          01 WS-HDR-REC        PIC X(100).
+          01 WS-HDR-TIMESTAMP  PIC X(21).
+          01 WS-HDR-DATE-EDIT  PIC X(10).
+          01 WS-HDR-TIME-EDIT  PIC X(8).
+
+          COPY AUDCOM.
+          COPY RETCODE.
+          COPY SHOPCFG.
+
         PROCEDURE DIVISION.
-            PERFORM VARYING NUM FROM 0 BY 1 UNTIL NUM > 20
-                COMPUTE NUM-SPACES = FUNCTION ABS(NUM - 10)
-                COMPUTE NUM-STARS = 20 - 2 * NUM-SPACES
+            ACCEPT CMD-ARGS FROM COMMAND-LINE.
+            MOVE CFG-BAKLAVA-SIZE TO PATTERN-SIZE.
+            MOVE CFG-BAKLAVA-FILL TO FILL-CHAR.
+
+            IF CMD-ARGS (1:5) = "BATCH" THEN
+               PERFORM BATCH-MODE
+               MOVE RC-SUCCESS TO RETURN-CODE
+               STOP RUN.
+
+            IF CMD-ARGS IS NOT EQUAL TO SPACES
+                PERFORM READ-PARAMETERS
+            END-IF.
+
+            PERFORM DRAW-PATTERN.
+            PERFORM WRITE-PATTERN-AUDIT.
+            MOVE RC-SUCCESS TO RETURN-CODE.
+            STOP RUN.
+
+      * Reads one pattern size (and optional fill character) per
+      * line from a control file and draws each one in turn into a
+      * single combined output file, with a separator line between
+      * patterns, so a whole day's banners come out of one run.
+          BATCH-MODE.
+            MOVE "Y" TO WS-BATCH-SWITCH.
+            MOVE "Y" TO WS-FIRST-PTN-SWITCH.
+            MOVE CFG-PAGE-SIZE TO WS-PAGE-SIZE.
+            OPEN INPUT BAK-CTL-FILE.
+            OPEN OUTPUT BAK-OUT-FILE.
+            PERFORM UNTIL END-OF-BAKCTL
+               READ BAK-CTL-FILE
+                  AT END MOVE "Y" TO WS-EOF-SWITCH
+                  NOT AT END PERFORM BATCH-ONE-PATTERN
+               END-READ
+            END-PERFORM.
+            CLOSE BAK-CTL-FILE BAK-OUT-FILE.
+
+          BATCH-ONE-PATTERN.
+            MOVE CFG-BAKLAVA-SIZE TO PATTERN-SIZE.
+            MOVE CFG-BAKLAVA-FILL TO FILL-CHAR.
+            UNSTRING BAK-CTL-REC DELIMITED BY SPACE
+               INTO WS-SIZE-TOKEN WS-FILL-TOKEN
+            END-UNSTRING.
+            IF WS-SIZE-TOKEN IS NOT EQUAL TO SPACES
+               COMPUTE PATTERN-SIZE = FUNCTION NUMVAL(WS-SIZE-TOKEN)
+            END-IF.
+            IF PATTERN-SIZE > 49
+               MOVE 49 TO PATTERN-SIZE
+            END-IF.
+            IF WS-FILL-TOKEN IS NOT EQUAL TO SPACES
+               MOVE WS-FILL-TOKEN (1:1) TO FILL-CHAR
+            END-IF.
+
+      * The first record's size/fill must be parsed (above) before the
+      * opening banner is written, or the banner would show the
+      * CFG-BAKLAVA-SIZE/CFG-BAKLAVA-FILL shop defaults instead of the
+      * parameters the first pattern actually uses.
+            IF FIRST-PATTERN-PENDING
+               PERFORM WRITE-REPORT-HEADER
+               MOVE "N" TO WS-FIRST-PTN-SWITCH
+            END-IF.
+            PERFORM DRAW-PATTERN.
+            PERFORM WRITE-PATTERN-AUDIT.
+            MOVE ALL "-" TO WS-LINE-BUFFER.
+            PERFORM EMIT-LINE.
+
+      * Size and fill character used to be hardwired (20 wide,
+      * always " " or "*"); this draws one diamond using whatever
+      * PATTERN-SIZE/FILL-CHAR are currently set, so BATCH-MODE can
+      * reuse it once per control-file entry as well.
+        DRAW-PATTERN.
+            PERFORM VARYING NUM FROM 0 BY 1 UNTIL NUM > 2 * PATTERN-SIZE
+                MOVE SPACES TO WS-LINE-BUFFER
+                MOVE 1 TO WS-LINE-PTR
+                COMPUTE NUM-SPACES = FUNCTION ABS(NUM - PATTERN-SIZE)
+                COMPUTE NUM-STARS = 2 * PATTERN-SIZE - 2 * NUM-SPACES
 
-      * Display NUM-SPACES " "
+      * Append NUM-SPACES " "
                 MOVE " " TO REPEAT-CHAR
                 MOVE NUM-SPACES TO NUM-REPEATS
-                PERFORM DISPLAY-REPEAT-STRING
+                PERFORM APPEND-REPEAT-STRING
 
-      * Display NUM-STARS "*"
-                MOVE "*" TO REPEAT-CHAR
-                MOVE NUM-STARS TO NUM-REPEATS
-                PERFORM DISPLAY-REPEAT-STRING
+      * Append NUM-STARS fill characters, plus the one extra that
+      * finishes the row (the classic shape draws one more fill
+      * character than NUM-STARS on every line).
+                MOVE FILL-CHAR TO REPEAT-CHAR
+                COMPUTE NUM-REPEATS = NUM-STARS + 1
+                PERFORM APPEND-REPEAT-STRING
 
-      * Display newline
-                DISPLAY "*"
-            END-PERFORM
-            STOP RUN.
+                PERFORM EMIT-LINE
+            END-PERFORM.
+
+        WRITE-PATTERN-AUDIT.
+            MOVE "BAKLAVA" TO WS-AUDIT-PROGRAM.
+            MOVE PATTERN-SIZE TO WS-SIZE-EDIT.
+
+      * WS-AUDIT-INPUT has to be cleared before the STRING below, or
+      * the bytes past the STRING's last DELIMITED BY SIZE operand are
+      * left holding whatever was previously in the field instead of
+      * spaces, and AUDIT-LOG's own WRITE then fails on the line built
+      * from that unclean value.
+            MOVE SPACES TO WS-AUDIT-INPUT.
+            STRING "size=" DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-SIZE-EDIT) DELIMITED BY SIZE
+                 " fill=" DELIMITED BY SIZE
+                 FILL-CHAR DELIMITED BY SIZE
+                 INTO WS-AUDIT-INPUT
+            END-STRING.
+            MOVE "pattern drawn" TO WS-AUDIT-RESULT.
+            CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM WS-AUDIT-INPUT
+               WS-AUDIT-RESULT
+            END-CALL.
 
-        DISPLAY-REPEAT-STRING.
-            PERFORM UNTIL NUM-REPEATS <= 0
-                DISPLAY REPEAT-CHAR NO ADVANCING
-                SUBTRACT 1 FROM NUM-REPEATS
+        APPEND-REPEAT-STRING.
+            PERFORM NUM-REPEATS TIMES
+                STRING REPEAT-CHAR DELIMITED BY SIZE
+                     INTO WS-LINE-BUFFER WITH POINTER WS-LINE-PTR
             END-PERFORM
             EXIT.
+
+        EMIT-LINE.
+            DISPLAY FUNCTION TRIM(WS-LINE-BUFFER, TRAILING).
+            IF BATCH-MODE-ON
+               IF WS-PAGE-LINE-CNT >= WS-PAGE-SIZE
+                  PERFORM WRITE-REPORT-HEADER
+               END-IF
+               MOVE WS-LINE-BUFFER TO BAK-OUT-REC
+               WRITE BAK-OUT-REC
+               ADD 1 TO WS-PAGE-LINE-CNT
+            END-IF.
+
+      * Standard report banner written to BAKOUT at the start of the
+      * run and again every CFG-PAGE-SIZE lines thereafter, so a long
+      * batch of diamonds prints/paginates the way any other shop
+      * report does instead of as one unbroken stream: job name, run
+      * date/time, the parameters the next pattern will use, and a
+      * page number.
+        WRITE-REPORT-HEADER.
+            ADD 1 TO WS-PAGE-NUMBER.
+            MOVE FUNCTION CURRENT-DATE TO WS-HDR-TIMESTAMP.
+            STRING WS-HDR-TIMESTAMP (5:2) "/" DELIMITED BY SIZE
+                 WS-HDR-TIMESTAMP (7:2) "/" DELIMITED BY SIZE
+                 WS-HDR-TIMESTAMP (1:4) DELIMITED BY SIZE
+                 INTO WS-HDR-DATE-EDIT
+            END-STRING.
+            STRING WS-HDR-TIMESTAMP (9:2) ":" DELIMITED BY SIZE
+                 WS-HDR-TIMESTAMP (11:2) ":" DELIMITED BY SIZE
+                 WS-HDR-TIMESTAMP (13:2) DELIMITED BY SIZE
+                 INTO WS-HDR-TIME-EDIT
+            END-STRING.
+            MOVE WS-PAGE-NUMBER TO WS-PAGE-NUM-EDIT.
+
+            MOVE SPACES TO WS-HDR-REC.
+            MOVE "BAKLAVA - DIAMOND PATTERN REPORT" TO WS-HDR-REC.
+            PERFORM EMIT-HEADER-LINE.
+
+            MOVE SPACES TO WS-HDR-REC.
+            STRING "RUN DATE: " DELIMITED BY SIZE
+                 WS-HDR-DATE-EDIT DELIMITED BY SIZE
+                 "  TIME: " DELIMITED BY SIZE
+                 WS-HDR-TIME-EDIT DELIMITED BY SIZE
+                 "  PAGE: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-PAGE-NUM-EDIT) DELIMITED BY SIZE
+                 INTO WS-HDR-REC
+            END-STRING.
+            PERFORM EMIT-HEADER-LINE.
+
+            MOVE SPACES TO WS-HDR-REC.
+            MOVE PATTERN-SIZE TO WS-SIZE-EDIT.
+            STRING "PARAMETERS: SIZE=" DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-SIZE-EDIT) DELIMITED BY SIZE
+                 "  FILL=" DELIMITED BY SIZE
+                 FILL-CHAR DELIMITED BY SIZE
+                 INTO WS-HDR-REC
+            END-STRING.
+            PERFORM EMIT-HEADER-LINE.
+
+            MOVE ALL "=" TO WS-HDR-REC.
+            PERFORM EMIT-HEADER-LINE.
+
+            MOVE 0 TO WS-PAGE-LINE-CNT.
+
+          EMIT-HEADER-LINE.
+            DISPLAY FUNCTION TRIM(WS-HDR-REC, TRAILING).
+            MOVE WS-HDR-REC TO BAK-OUT-REC.
+            WRITE BAK-OUT-REC.
+
+      * Lets the diamond's radius and fill character be overridden
+      * on the command line ("size fillchar") instead of always
+      * producing the same fixed 20-wide "*" pattern.
+        READ-PARAMETERS.
+            UNSTRING CMD-ARGS DELIMITED BY SPACE
+                INTO WS-SIZE-TOKEN WS-FILL-TOKEN
+            END-UNSTRING.
+            IF WS-SIZE-TOKEN IS NOT EQUAL TO SPACES
+                COMPUTE PATTERN-SIZE = FUNCTION NUMVAL(WS-SIZE-TOKEN)
+            END-IF.
+            IF PATTERN-SIZE > 49
+                MOVE 49 TO PATTERN-SIZE
+            END-IF.
+            IF WS-FILL-TOKEN IS NOT EQUAL TO SPACES
+                MOVE WS-FILL-TOKEN (1:1) TO FILL-CHAR
+            END-IF.
