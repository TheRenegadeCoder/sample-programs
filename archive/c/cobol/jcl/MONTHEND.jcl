@@ -0,0 +1,38 @@
+//MONTHEND JOB (ACCTNO),'MONTHLY RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* Monthly companion to NITERUN: RECON-RPT's WS-DAY-TABLE only has
+//* room for 31 distinct dates (see recon-rpt.cbl), so AUDITLOG - which
+//* every NITERUN step appends to with DISP=MOD and nothing ever
+//* clears - has to be read and rotated off on a monthly cadence
+//* instead of growing forever. RECONSTEP reads the month's AUDITLOG
+//* and writes RECONRPT while the log still holds the whole month;
+//* ARCHSTEP then copies that same AUDITLOG to a dated archive
+//* generation and CLRSTEP reallocates it empty so the new month's
+//* NITERUN runs start from a fresh 0-31-day window.
+//*
+//RECONSTEP EXEC PGM=RECON-RPT
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//AUDITLOG DD DISP=SHR,DSN=PROD.NIGHTLY.AUDITLOG
+//RECONRPT DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.MONTHLY.RECONRPT.OUTPUT(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*
+//ARCHSTEP EXEC PGM=IDCAMS,COND=(4,GE,RECONSTEP)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSPRINT DD SYSOUT=*
+//INDD     DD DISP=SHR,DSN=PROD.NIGHTLY.AUDITLOG
+//OUTDD    DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.MONTHLY.AUDITLOG.ARCHIVE(+1),
+//             SPACE=(TRK,(25,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//SYSIN    DD *
+  REPRO INFILE(INDD) OUTFILE(OUTDD)
+/*
+//*
+//CLRSTEP  EXEC PGM=IEFBR14,COND=(4,GE,RECONSTEP)
+//AUDITLOG DD DISP=(MOD,DELETE),DSN=PROD.NIGHTLY.AUDITLOG
+//AUDITNEW DD DISP=(NEW,CATLG),DSN=PROD.NIGHTLY.AUDITLOG,
+//             SPACE=(TRK,(25,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
