@@ -0,0 +1,63 @@
+//NITERUN  JOB (ACCTNO),'NIGHTLY UTILS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* Nightly batch window run of the five number utilities against
+//* that day's input datasets. Each step's RETURN-CODE follows the
+//* 0/4/8 convention the programs themselves set (see RETCODE.CPY),
+//* so operations can branch on COND codes here instead of reading
+//* the SYSOUT of every step to see what happened. AUDITLOG is
+//* shared across all five steps so the whole night's activity ends
+//* up in one trail.
+//*
+//FACTSTEP EXEC PGM=FACTORIAL,PARM='BATCH'
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//FACTIN   DD DISP=SHR,DSN=PROD.DAILY.FACTORIAL.INPUT(+0)
+//FACTOUT  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DAILY.FACTORIAL.OUTPUT(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=260)
+//AUDITLOG DD DISP=MOD,DSN=PROD.NIGHTLY.AUDITLOG,
+//             DCB=(RECFM=FB,LRECL=100)
+//*
+//EVENSTEP EXEC PGM=EVEN-ODD,PARM='BATCH',COND=(4,GE,FACTSTEP)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//EVENIN   DD DISP=SHR,DSN=PROD.DAILY.EVENODD.INPUT(+0)
+//EVENOUT  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DAILY.EVENODD.OUTPUT(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=20)
+//AUDITLOG DD DISP=MOD,DSN=PROD.NIGHTLY.AUDITLOG,
+//             DCB=(RECFM=FB,LRECL=100)
+//*
+//BAKSTEP  EXEC PGM=BAKLAVA,PARM='BATCH',COND=(4,GE,FACTSTEP)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//BAKCTL   DD DISP=SHR,DSN=PROD.DAILY.BAKLAVA.CONTROL(+0)
+//BAKOUT   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DAILY.BAKLAVA.OUTPUT(+1),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//AUDITLOG DD DISP=MOD,DSN=PROD.NIGHTLY.AUDITLOG,
+//             DCB=(RECFM=FB,LRECL=100)
+//*
+//* PRIME-NUMBER and FIZZ-BUZZ have no dataset batch mode of their
+//* own, only a single argument or a RANGE; the night's run drives
+//* them with that day's standing range out of a PARM rather than a
+//* FACTIN/EVENIN-style input dataset.
+//PRIMSTEP EXEC PGM=PRIME-NUMBER,PARM='RANGE 2 1000'
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//PRIMEOUT DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DAILY.PRIMENUM.OUTPUT(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=9)
+//PRIMECAC DD DISP=SHR,DSN=PROD.PRIMENUM.CACHE
+//AUDITLOG DD DISP=MOD,DSN=PROD.NIGHTLY.AUDITLOG,
+//             DCB=(RECFM=FB,LRECL=100)
+//*
+//FIZZSTEP EXEC PGM=FIZZ-BUZZ,PARM='2 1000 3 FIZZ 5 BUZZ'
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//FIZZOUT  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DAILY.FIZZBUZZ.OUTPUT(+1),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=20)
+//AUDITLOG DD DISP=MOD,DSN=PROD.NIGHTLY.AUDITLOG,
+//             DCB=(RECFM=FB,LRECL=100)
