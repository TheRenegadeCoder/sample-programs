@@ -0,0 +1,360 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CLASSIFY-RPT.
+
+      * Runs EVEN-ODD's parity check, PRIME-NUMBER's primality/
+      * factorization check, and FACTORIAL's computation against one
+      * number in a single pass, instead of someone running all three
+      * utilities separately and piecing the answers together by hand,
+      * and prints one combined line with all three results.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+          01 CMD-ARGS                 PIC X(38).
+          01 DECINUM                  PIC S9999v99.
+          01 NUM                      PIC S9(7).
+
+          01 WS-PARITY-RESULT         PIC X(4).
+
+          01 WS-PRIME-RESULT          PIC X(9).
+          01 WS-PRIME-SWITCH          PIC X VALUE "Y".
+            88 IS-PRIME                    VALUE "Y".
+          01 SQRT                     PIC 9(7).
+          01 CNT                      PIC 9(7).
+          01 WS-REMAINING             PIC 9(7).
+          01 WS-FACTOR                PIC 9(7).
+          01 WS-FACTOR-EDIT           PIC ZZZZZZ9.
+          01 WS-FACTOR-LIST           PIC X(60).
+          01 WS-LIST-PTR              PIC 9(4).
+          01 WS-FIRST-FACTOR-SW       PIC X VALUE "Y".
+
+      * Factorial fields, on the same shape as FACTORIAL's own
+      * WORKING-STORAGE, renamed FACT-CNT here since CNT is already
+      * in use above for the primality trial-divisor.
+          01 FACTORIAL                PIC 9(15) VALUE 1.
+          01 FACT-CNT                 PIC 9(7) VALUE 1.
+          01 WS-TALLY1                PIC 99 VALUE 0.
+          01 LEFT-JUST-NUMBER         PIC X(16).
+          01 WS-FACT-DISPLAY          PIC X(250).
+          01 WS-OVERFLOW-SWITCH       PIC X VALUE "N".
+            88 FACTORIAL-OVERFLOWED        VALUE "Y".
+          01 WS-BIG-CAP-SWITCH        PIC X VALUE "N".
+            88 BIGNUM-CAPACITY-EXCEEDED    VALUE "Y".
+          01 WS-MAX-FACTORIAL         PIC 9(15) VALUE 999999999999999.
+          01 WS-BIG-NUMBER.
+            03 WS-BIG-GROUP            PIC 9(4) OCCURS 60 TIMES.
+          01 WS-BIG-USED               PIC 99 VALUE 1.
+          01 WS-BIG-WORK               PIC 9(13).
+          01 WS-BIG-CARRY              PIC 9(13).
+          01 WS-BIG-IDX                PIC 99.
+          01 WS-BIG-SPLIT              PIC 9(15).
+          01 WS-BIG-TOP-EDIT           PIC Z(3)9.
+          01 WS-BIG-DISPLAY            PIC X(250).
+          01 WS-BIG-POINTER            PIC 9(4).
+
+          01 WS-NUM-EDIT               PIC Z(6)9.
+          01 WS-REPORT-LINE            PIC X(300).
+          01 WS-REPORT-PTR             PIC 9(4).
+
+          COPY VALCOM.
+          COPY AUDCOM.
+          COPY RETCODE.
+          COPY NUMFCOM.
+          COPY SHOPCFG.
+
+        PROCEDURE DIVISION.
+           ACCEPT CMD-ARGS FROM COMMAND-LINE.
+           MOVE "CLASSIFY-RPT" TO WS-AUDIT-PROGRAM.
+           MOVE CMD-ARGS TO WS-AUDIT-INPUT.
+
+      * Shared routine flags non-numeric, negative, and too-large
+      * arguments with distinct reason codes instead of one generic
+      * usage message; the same 9999 ceiling FACTORIAL uses applies
+      * here too, since FACTORIAL is the limiting leg of the three.
+           MOVE CFG-FACTORIAL-MAX TO WS-VALIDATE-MAX.
+           CALL "VALIDATE-NUM" USING CMD-ARGS WS-VALIDATE-MAX
+              WS-VALIDATE-DECIMAL WS-VALIDATE-REASON
+           END-CALL.
+           IF NOT VALIDATE-OK THEN
+              PERFORM VALIDATION-ERROR.
+           MOVE WS-VALIDATE-DECIMAL TO DECINUM.
+           MOVE DECINUM TO NUM.
+           IF NUM IS NOT EQUAL TO DECINUM THEN
+              PERFORM ERROR-PARA.
+
+           PERFORM CLASSIFY-PARITY.
+           PERFORM CLASSIFY-PRIMALITY.
+           PERFORM CLASSIFY-FACTORIAL.
+           PERFORM BUILD-REPORT-LINE.
+           DISPLAY FUNCTION TRIM(WS-REPORT-LINE).
+
+           MOVE WS-REPORT-LINE (1:30) TO WS-AUDIT-RESULT.
+           PERFORM WRITE-AUDIT.
+           PERFORM WRITE-ALL-NUMBER-FACTS.
+           MOVE RC-SUCCESS TO RETURN-CODE.
+           STOP RUN.
+
+      * Same even/odd test EVEN-ODD itself uses.
+          CLASSIFY-PARITY.
+           IF FUNCTION MOD (NUM, 2) = 0 THEN
+              MOVE "Even" TO WS-PARITY-RESULT
+           ELSE
+              MOVE "Odd" TO WS-PARITY-RESULT
+           END-IF.
+
+      * Same trial-division approach PRIME-NUMBER's ISPRIME/FACTORIZE
+      * paragraphs use, minus the PRIMECAC cache - a single combined
+      * lookup is not the repeat-heavy workload that cache was built
+      * for.
+          CLASSIFY-PRIMALITY.
+           MOVE SPACES TO WS-FACTOR-LIST.
+           IF NUM < 2 THEN
+              MOVE "Composite" TO WS-PRIME-RESULT
+           ELSE IF NUM IS EQUAL TO 2 THEN
+              MOVE "Prime" TO WS-PRIME-RESULT
+           ELSE IF FUNCTION MOD (NUM, 2) = 0 THEN
+              MOVE "Composite" TO WS-PRIME-RESULT
+              PERFORM FACTORIZE
+           ELSE
+              COMPUTE SQRT = NUM ** 0.5
+              MOVE 3 TO CNT
+              MOVE "Y" TO WS-PRIME-SWITCH
+              PERFORM UNTIL CNT > SQRT OR NOT IS-PRIME
+                 IF FUNCTION MOD (NUM, CNT) = 0
+                    MOVE "N" TO WS-PRIME-SWITCH
+                 ELSE
+                    ADD 1 TO CNT
+                 END-IF
+              END-PERFORM
+              IF IS-PRIME
+                 MOVE "Prime" TO WS-PRIME-RESULT
+              ELSE
+                 MOVE "Composite" TO WS-PRIME-RESULT
+                 PERFORM FACTORIZE
+              END-IF
+           END-IF.
+
+      * Walks candidate divisors from 2 upward, dividing NUM down to 1
+      * and collecting each prime factor (with multiplicity), the same
+      * way PRIME-NUMBER's own FACTORIZE paragraph does.
+          FACTORIZE.
+           MOVE NUM TO WS-REMAINING.
+           MOVE SPACES TO WS-FACTOR-LIST.
+           MOVE 1 TO WS-LIST-PTR.
+           MOVE "Y" TO WS-FIRST-FACTOR-SW.
+           MOVE 2 TO WS-FACTOR.
+           PERFORM UNTIL WS-REMAINING = 1
+              IF FUNCTION MOD (WS-REMAINING, WS-FACTOR) = 0
+                 PERFORM APPEND-FACTOR
+                 COMPUTE WS-REMAINING = WS-REMAINING / WS-FACTOR
+              ELSE
+                 ADD 1 TO WS-FACTOR
+              END-IF
+           END-PERFORM.
+
+          APPEND-FACTOR.
+           IF WS-FIRST-FACTOR-SW IS EQUAL TO "N"
+              STRING " x " DELIMITED BY SIZE
+                   INTO WS-FACTOR-LIST WITH POINTER WS-LIST-PTR
+           END-IF.
+           MOVE WS-FACTOR TO WS-FACTOR-EDIT.
+           STRING FUNCTION TRIM(WS-FACTOR-EDIT) DELIMITED BY SIZE
+                INTO WS-FACTOR-LIST WITH POINTER WS-LIST-PTR.
+           MOVE "N" TO WS-FIRST-FACTOR-SW.
+
+      * Same CALC-FACT/bignum-overflow approach FACTORIAL's own
+      * SINGLE-MODE uses, capped the same way by the CFG-FACTORIAL-MAX
+      * ceiling already applied above.
+          CLASSIFY-FACTORIAL.
+           MOVE SPACES TO WS-FACT-DISPLAY.
+           MOVE 1 TO FACTORIAL.
+           MOVE 1 TO FACT-CNT.
+           MOVE "N" TO WS-OVERFLOW-SWITCH.
+           MOVE "N" TO WS-BIG-CAP-SWITCH.
+           MOVE 1 TO WS-BIG-USED.
+           IF NUM IS EQUAL TO 0 OR NUM IS EQUAL TO 1 THEN
+              MOVE "1" TO WS-FACT-DISPLAY
+           ELSE
+              PERFORM CALC-FACT UNTIL FACT-CNT > NUM
+              IF BIGNUM-CAPACITY-EXCEEDED
+                 MOVE "VALUE TOO LARGE TO REPRESENT" TO WS-FACT-DISPLAY
+              ELSE IF FACTORIAL-OVERFLOWED
+                 PERFORM BUILD-BIGNUM-DISPLAY
+                 MOVE WS-BIG-DISPLAY TO WS-FACT-DISPLAY
+              ELSE
+                 MOVE 0 TO WS-TALLY1
+                 INSPECT FACTORIAL TALLYING WS-TALLY1
+                    FOR LEADING ZEROS
+                 MOVE FACTORIAL (WS-TALLY1 + 1 :) TO LEFT-JUST-NUMBER
+                 MOVE LEFT-JUST-NUMBER TO WS-FACT-DISPLAY
+              END-IF
+           END-IF.
+
+          CALC-FACT.
+           IF BIGNUM-CAPACITY-EXCEEDED
+              CONTINUE
+           ELSE IF FACTORIAL-OVERFLOWED
+              PERFORM BIGNUM-MULTIPLY-BY-CNT
+           ELSE
+              IF FACTORIAL > WS-MAX-FACTORIAL / FACT-CNT
+                 PERFORM CONVERT-TO-BIGNUM
+                 MOVE "Y" TO WS-OVERFLOW-SWITCH
+                 PERFORM BIGNUM-MULTIPLY-BY-CNT
+              ELSE
+                 COMPUTE FACTORIAL = FACTORIAL * FACT-CNT
+              END-IF
+           END-IF
+           COMPUTE FACT-CNT = FACT-CNT + 1.
+
+      * Splits the current (still in-range) FACTORIAL value into
+      * base-10000 groups so the extended-precision multiply can
+      * continue from where the fixed-size field left off.
+          CONVERT-TO-BIGNUM.
+           MOVE 0 TO WS-BIG-IDX.
+           MOVE FACTORIAL TO WS-BIG-SPLIT.
+           MOVE 1 TO WS-BIG-USED.
+           PERFORM VARYING WS-BIG-IDX FROM 1 BY 1
+                    UNTIL WS-BIG-SPLIT = 0
+              COMPUTE WS-BIG-GROUP (WS-BIG-IDX) =
+                         FUNCTION MOD (WS-BIG-SPLIT, 10000)
+              COMPUTE WS-BIG-SPLIT = WS-BIG-SPLIT / 10000
+              MOVE WS-BIG-IDX TO WS-BIG-USED
+           END-PERFORM.
+
+      * Growing WS-BIG-USED past the 60 entries WS-BIG-GROUP has room
+      * for would index past the end of the table; once that happens
+      * the value has outgrown what this program can carry, so growth
+      * stops there and BIGNUM-CAPACITY-EXCEEDED is left set for the
+      * caller to report instead of quietly corrupting whatever
+      * WORKING-STORAGE follows the table.
+          BIGNUM-MULTIPLY-BY-CNT.
+           MOVE 0 TO WS-BIG-CARRY.
+           PERFORM VARYING WS-BIG-IDX FROM 1 BY 1
+                    UNTIL WS-BIG-IDX > WS-BIG-USED
+              COMPUTE WS-BIG-WORK =
+                 WS-BIG-GROUP (WS-BIG-IDX) * FACT-CNT + WS-BIG-CARRY
+              COMPUTE WS-BIG-GROUP (WS-BIG-IDX) =
+                 FUNCTION MOD (WS-BIG-WORK, 10000)
+              COMPUTE WS-BIG-CARRY = WS-BIG-WORK / 10000
+           END-PERFORM.
+           PERFORM UNTIL WS-BIG-CARRY = 0
+              IF WS-BIG-USED >= 60
+                 MOVE "Y" TO WS-BIG-CAP-SWITCH
+                 MOVE 0 TO WS-BIG-CARRY
+              ELSE
+              ADD 1 TO WS-BIG-USED
+              COMPUTE WS-BIG-GROUP (WS-BIG-USED) =
+                 FUNCTION MOD (WS-BIG-CARRY, 10000)
+              COMPUTE WS-BIG-CARRY = WS-BIG-CARRY / 10000
+              END-IF
+           END-PERFORM.
+
+      * Renders the big-number groups most-significant first, with
+      * leading zeros suppressed only on the top group.
+          BUILD-BIGNUM-DISPLAY.
+           MOVE SPACES TO WS-BIG-DISPLAY.
+           MOVE 1 TO WS-BIG-POINTER.
+           MOVE WS-BIG-GROUP (WS-BIG-USED) TO WS-BIG-TOP-EDIT.
+           STRING FUNCTION TRIM(WS-BIG-TOP-EDIT) DELIMITED BY SIZE
+                INTO WS-BIG-DISPLAY
+                WITH POINTER WS-BIG-POINTER
+           END-STRING.
+           PERFORM VARYING WS-BIG-IDX FROM WS-BIG-USED BY -1
+                    UNTIL WS-BIG-IDX < 2
+              STRING WS-BIG-GROUP (WS-BIG-IDX - 1) DELIMITED BY SIZE
+                   INTO WS-BIG-DISPLAY
+                   WITH POINTER WS-BIG-POINTER
+              END-STRING
+           END-PERFORM.
+
+      * Combines the three legs into one report line: the number, its
+      * parity, its primality (with factors when composite), and its
+      * factorial.
+          BUILD-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE NUM TO WS-NUM-EDIT.
+           MOVE 1 TO WS-REPORT-PTR.
+           STRING FUNCTION TRIM(WS-NUM-EDIT) DELIMITED BY SIZE
+                "  PARITY=" DELIMITED BY SIZE
+                FUNCTION TRIM(WS-PARITY-RESULT) DELIMITED BY SIZE
+                "  PRIMALITY=" DELIMITED BY SIZE
+                FUNCTION TRIM(WS-PRIME-RESULT) DELIMITED BY SIZE
+                INTO WS-REPORT-LINE
+                WITH POINTER WS-REPORT-PTR
+           END-STRING.
+           IF WS-FACTOR-LIST IS NOT EQUAL TO SPACES
+              STRING " (" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-FACTOR-LIST) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+                   WITH POINTER WS-REPORT-PTR
+              END-STRING
+           END-IF.
+           STRING "  FACTORIAL=" DELIMITED BY SIZE
+                FUNCTION TRIM(WS-FACT-DISPLAY) DELIMITED BY SIZE
+                INTO WS-REPORT-LINE
+                WITH POINTER WS-REPORT-PTR
+           END-STRING.
+
+          WRITE-AUDIT.
+           CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM WS-AUDIT-INPUT
+              WS-AUDIT-RESULT
+           END-CALL.
+
+      * Records all three facts this one pass just worked out into the
+      * shared NUMFACTS lookup file, the same way EVEN-ODD, FACTORIAL,
+      * and PRIME-NUMBER each record their own single fact.
+          WRITE-ALL-NUMBER-FACTS.
+           MOVE NUM TO WS-NUMFACT-KEY.
+           MOVE "E" TO WS-NUMFACT-FIELD.
+           MOVE WS-PARITY-RESULT TO WS-NUMFACT-VALUE.
+           CALL "NUMFACT" USING WS-NUMFACT-KEY WS-NUMFACT-FIELD
+              WS-NUMFACT-VALUE
+           END-CALL.
+           MOVE NUM TO WS-NUMFACT-KEY.
+           MOVE "R" TO WS-NUMFACT-FIELD.
+           IF WS-PRIME-RESULT (1:1) IS EQUAL TO "P"
+              MOVE "P" TO WS-NUMFACT-VALUE
+           ELSE
+              MOVE "C" TO WS-NUMFACT-VALUE
+           END-IF.
+           CALL "NUMFACT" USING WS-NUMFACT-KEY WS-NUMFACT-FIELD
+              WS-NUMFACT-VALUE
+           END-CALL.
+           MOVE NUM TO WS-NUMFACT-KEY.
+           MOVE "F" TO WS-NUMFACT-FIELD.
+
+      * WS-NUMFACT-VALUE is only PIC X(60), narrower than WS-FACT-
+      * DISPLAY's PIC X(250) bignum capacity, so a factorial whose
+      * decimal value runs past 60 digits has to be flagged here the
+      * same way BIGNUM-CAPACITY-EXCEEDED is flagged above instead of
+      * being silently right-truncated by the MOVE.
+           IF FUNCTION LENGTH (FUNCTION TRIM (WS-FACT-DISPLAY)) > 60
+              MOVE "VALUE TOO LARGE TO REPRESENT" TO WS-NUMFACT-VALUE
+           ELSE
+              MOVE WS-FACT-DISPLAY TO WS-NUMFACT-VALUE
+           END-IF.
+           CALL "NUMFACT" USING WS-NUMFACT-KEY WS-NUMFACT-FIELD
+              WS-NUMFACT-VALUE
+           END-CALL.
+
+          ERROR-PARA.
+           DISPLAY "Usage: please input a non-negative integer".
+           MOVE "NON-INTEGER INPUT" TO WS-AUDIT-RESULT.
+           PERFORM WRITE-AUDIT.
+           MOVE RC-VALIDATION-ERROR TO RETURN-CODE.
+           STOP RUN.
+
+          VALIDATION-ERROR.
+           IF VALIDATE-NON-NUMERIC
+              DISPLAY "Usage: please input a numeric value"
+              MOVE "NON-NUMERIC INPUT" TO WS-AUDIT-RESULT
+           ELSE IF VALIDATE-NEGATIVE
+              DISPLAY "Usage: please input a non-negative integer"
+              MOVE "NEGATIVE INPUT" TO WS-AUDIT-RESULT
+           ELSE IF VALIDATE-TOO-LARGE
+              DISPLAY "Usage: input value is too large for this program"
+              MOVE "INPUT TOO LARGE" TO WS-AUDIT-RESULT
+           END-IF.
+           PERFORM WRITE-AUDIT.
+           MOVE RC-VALIDATION-ERROR TO RETURN-CODE.
+           STOP RUN.
