@@ -0,0 +1,108 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MENU-DRIVER.
+
+      * Interactive front-end for staff who do not know the five
+      * utilities' PROGRAM-IDs or COMMAND-LINE conventions by heart.
+      * Displays a numbered menu, prompts for whatever arguments the
+      * chosen utility needs, and CALLs "SYSTEM" against its compiled
+      * executable name exactly the way DISPATCHER drives a control
+      * file's worth of steps.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+          01 WS-CHOICE               PIC 9(1).
+          01 WS-EXIT-SWITCH          PIC X VALUE "N".
+            88 MENU-DONE                 VALUE "Y".
+          01 WS-PROMPT-INPUT         PIC X(38).
+          01 WS-COMMAND-LINE         PIC X(60).
+
+        PROCEDURE DIVISION.
+           PERFORM UNTIL MENU-DONE
+              PERFORM SHOW-MENU
+              PERFORM RUN-SELECTION
+           END-PERFORM.
+           STOP RUN.
+
+          SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "1. BAKLAVA      - draw a diamond pattern".
+           DISPLAY "2. EVEN-ODD     - classify a number".
+           DISPLAY "3. FACTORIAL    - compute a factorial".
+           DISPLAY "4. FIZZ-BUZZ    - print a Fizz/Buzz range".
+           DISPLAY "5. PRIME-NUMBER - test a number for primality".
+           DISPLAY "6. Exit".
+           DISPLAY "Enter a selection (1-6): " WITH NO ADVANCING.
+           ACCEPT WS-CHOICE.
+
+          RUN-SELECTION.
+           EVALUATE WS-CHOICE
+              WHEN 1 PERFORM RUN-BAKLAVA
+              WHEN 2 PERFORM RUN-EVEN-ODD
+              WHEN 3 PERFORM RUN-FACTORIAL
+              WHEN 4 PERFORM RUN-FIZZ-BUZZ
+              WHEN 5 PERFORM RUN-PRIME-NUMBER
+              WHEN 6 MOVE "Y" TO WS-EXIT-SWITCH
+              WHEN OTHER
+                 DISPLAY "Please choose a number from 1 to 6"
+           END-EVALUATE.
+
+          RUN-BAKLAVA.
+           DISPLAY "Pattern size and fill character"
+              " (blank for the default): " WITH NO ADVANCING.
+           ACCEPT WS-PROMPT-INPUT.
+           MOVE SPACES TO WS-COMMAND-LINE.
+           STRING "baklava " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-PROMPT-INPUT) DELIMITED BY SIZE
+                INTO WS-COMMAND-LINE
+           END-STRING.
+           CALL "SYSTEM" USING FUNCTION TRIM(WS-COMMAND-LINE)
+           END-CALL.
+
+          RUN-EVEN-ODD.
+           DISPLAY "Number to classify: " WITH NO ADVANCING.
+           ACCEPT WS-PROMPT-INPUT.
+           MOVE SPACES TO WS-COMMAND-LINE.
+           STRING "even-odd " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-PROMPT-INPUT) DELIMITED BY SIZE
+                INTO WS-COMMAND-LINE
+           END-STRING.
+           CALL "SYSTEM" USING FUNCTION TRIM(WS-COMMAND-LINE)
+           END-CALL.
+
+          RUN-FACTORIAL.
+           DISPLAY "Number to compute the factorial of"
+              " (add APPROX for a non-integer estimate): "
+              WITH NO ADVANCING.
+           ACCEPT WS-PROMPT-INPUT.
+           MOVE SPACES TO WS-COMMAND-LINE.
+           STRING "factorial " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-PROMPT-INPUT) DELIMITED BY SIZE
+                INTO WS-COMMAND-LINE
+           END-STRING.
+           CALL "SYSTEM" USING FUNCTION TRIM(WS-COMMAND-LINE)
+           END-CALL.
+
+          RUN-FIZZ-BUZZ.
+           DISPLAY "Parameters - start end fizzdiv fizzword"
+              " buzzdiv buzzword (blank for classic 1-100): "
+              WITH NO ADVANCING.
+           ACCEPT WS-PROMPT-INPUT.
+           MOVE SPACES TO WS-COMMAND-LINE.
+           STRING "fizz-buzz " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-PROMPT-INPUT) DELIMITED BY SIZE
+                INTO WS-COMMAND-LINE
+           END-STRING.
+           CALL "SYSTEM" USING FUNCTION TRIM(WS-COMMAND-LINE)
+           END-CALL.
+
+          RUN-PRIME-NUMBER.
+           DISPLAY "Number to test, or RANGE <from> <to>: "
+              WITH NO ADVANCING.
+           ACCEPT WS-PROMPT-INPUT.
+           MOVE SPACES TO WS-COMMAND-LINE.
+           STRING "prime-number " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-PROMPT-INPUT) DELIMITED BY SIZE
+                INTO WS-COMMAND-LINE
+           END-STRING.
+           CALL "SYSTEM" USING FUNCTION TRIM(WS-COMMAND-LINE)
+           END-CALL.
