@@ -0,0 +1,46 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. VALIDATE-NUM.
+
+      * Shared command-line argument validation used by EVEN-ODD,
+      * FACTORIAL, and PRIME-NUMBER. Replaces the "IS ALPHABETIC"
+      * check plus FUNCTION NUMVAL each of those programs used to
+      * repeat on its own, and reports which of the three ways an
+      * argument can be bad actually happened: non-numeric, negative,
+      * or too large for the caller's field.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+          01 WS-TEST-RESULT          PIC S9(4).
+
+        LINKAGE SECTION.
+          01 LS-INPUT                PIC X(38).
+          01 LS-MAX-VALUE            PIC S9(18).
+          01 LS-DECIMAL              PIC S9(16)V99.
+          01 LS-REASON-CODE          PIC 9(1).
+
+        PROCEDURE DIVISION USING LS-INPUT LS-MAX-VALUE
+                                  LS-DECIMAL LS-REASON-CODE.
+           MOVE 0 TO LS-REASON-CODE.
+           MOVE 0 TO LS-DECIMAL.
+
+           IF LS-INPUT IS EQUAL TO SPACES THEN
+              MOVE 1 TO LS-REASON-CODE
+              GOBACK.
+
+           COMPUTE WS-TEST-RESULT = FUNCTION TEST-NUMVAL(LS-INPUT).
+           IF WS-TEST-RESULT IS NOT EQUAL TO 0 THEN
+              MOVE 1 TO LS-REASON-CODE
+              GOBACK.
+
+           COMPUTE LS-DECIMAL = FUNCTION NUMVAL(LS-INPUT)
+              ON SIZE ERROR
+                 MOVE 3 TO LS-REASON-CODE
+                 GOBACK
+           END-COMPUTE.
+
+           IF LS-DECIMAL < 0 THEN
+              MOVE 2 TO LS-REASON-CODE
+           ELSE IF LS-DECIMAL > LS-MAX-VALUE THEN
+              MOVE 3 TO LS-REASON-CODE
+           END-IF.
+
+           GOBACK.
