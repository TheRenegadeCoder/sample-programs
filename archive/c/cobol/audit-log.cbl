@@ -0,0 +1,50 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. AUDIT-LOG.
+
+      * Shared audit-trail routine called by BAKLAVA, EVEN-ODD,
+      * FACTORIAL, FIZZ-BUZZ, and PRIME-NUMBER each time they produce
+      * a result, so there is always a record of what was submitted
+      * and what came back even though the programs themselves only
+      * ever DISPLAYed their output.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+          FD AUDIT-FILE.
+          01 AUDIT-FILE-REC          PIC X(100).
+
+        WORKING-STORAGE SECTION.
+          01 WS-AUDIT-STATUS         PIC XX.
+          01 WS-TIMESTAMP            PIC X(21).
+
+        LINKAGE SECTION.
+          01 LS-PROGRAM-ID           PIC X(12).
+          01 LS-INPUT-VALUE          PIC X(38).
+          01 LS-RESULT               PIC X(30).
+
+        PROCEDURE DIVISION USING LS-PROGRAM-ID LS-INPUT-VALUE
+                                  LS-RESULT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS IS EQUAL TO "05" OR "35" THEN
+              OPEN OUTPUT AUDIT-FILE
+              CLOSE AUDIT-FILE
+              OPEN EXTEND AUDIT-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-FILE-REC.
+           STRING WS-TIMESTAMP (1:14) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(LS-PROGRAM-ID) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(LS-INPUT-VALUE) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                FUNCTION TRIM(LS-RESULT) DELIMITED BY SIZE
+                INTO AUDIT-FILE-REC
+           END-STRING.
+           WRITE AUDIT-FILE-REC.
+           CLOSE AUDIT-FILE.
+           GOBACK.
