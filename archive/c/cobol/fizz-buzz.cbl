@@ -1,39 +1,203 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. FIZZ-BUZZ.
        	   AUTHOR. KAAMKIYA.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIZZ-OUT-FILE ASSIGN TO "FIZZOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIZZOUT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+           FD FIZZ-OUT-FILE.
+           01 FIZZ-OUT-REC      PIC X(20).
+
        WORKING-STORAGE SECTION.
-           01 COUNTER       PIC 999 VALUE 1.
+           01 WS-FIZZOUT-STATUS PIC XX.
+           01 WS-LINE-COUNT     PIC 9(7) VALUE 0.
+           01 WS-COUNT-EDIT     PIC Z(6)9.
+           COPY AUDCOM.
+           COPY RETCODE.
+           COPY SHOPCFG.
+           01 COUNTER       PIC 9(7) VALUE 1.
            01 FIZZ          PIC 999 VALUE 1.
            01 BUZZ          PIC 999 VALUE 1.
-           01 RESULT-STRING PIC xxx.
+           01 RESULT-STRING PIC x(20).
            01 SPACE-COUNT   PIC 99 VALUE ZERO.
+           01 CMD-ARGS      PIC X(38).
+           01 RANGE-START   PIC 9(7).
+           01 RANGE-END     PIC 9(7).
+           01 FIZZ-DIVISOR  PIC 999.
+           01 BUZZ-DIVISOR  PIC 999.
+           01 FIZZ-WORD     PIC X(10).
+           01 BUZZ-WORD     PIC X(10).
+
+      * Page heading and page-break control for FIZZOUT, the same
+      * file-plus-console pairing the main loop already writes every
+      * result line through.
+           01 WS-PAGE-SIZE      PIC 9(3).
+           01 WS-PAGE-LINE-CNT  PIC 9(3) VALUE 0.
+           01 WS-PAGE-NUMBER    PIC 9(3) VALUE 0.
+           01 WS-PAGE-NUM-EDIT  PIC ZZ9.
+           01 WS-HDR-REC        PIC X(20).
+           01 WS-HDR-TIMESTAMP  PIC X(21).
+           01 WS-HDR-DATE-EDIT  PIC X(6).
+           01 WS-HDR-TIME-EDIT  PIC X(8).
+           01 WS-RANGE-EDIT     PIC Z(6)9.
+           01 WS-RANGE-EDIT2    PIC Z(6)9.
        PROCEDURE DIVISION.
-           PERFORM 100 TIMES
-                IF FIZZ = 3
-                    THEN IF BUZZ = 5
-                        THEN DISPLAY "FizzBuzz"
+           ACCEPT CMD-ARGS FROM COMMAND-LINE.
+           MOVE CFG-FIZZ-RANGE-START TO RANGE-START.
+           MOVE CFG-FIZZ-RANGE-END TO RANGE-END.
+           MOVE CFG-FIZZ-DIVISOR TO FIZZ-DIVISOR.
+           MOVE CFG-BUZZ-DIVISOR TO BUZZ-DIVISOR.
+           MOVE CFG-FIZZ-WORD TO FIZZ-WORD.
+           MOVE CFG-BUZZ-WORD TO BUZZ-WORD.
+           MOVE CFG-PAGE-SIZE TO WS-PAGE-SIZE.
+           IF CMD-ARGS IS NOT EQUAL TO SPACES
+               PERFORM READ-PARAMETERS
+           END-IF
+
+      * Every line goes to FIZZOUT as well as the console, so a
+      * downstream print or distribution job can pick up the report
+      * without having to scrape the job log.
+           OPEN OUTPUT FIZZ-OUT-FILE
+           PERFORM WRITE-REPORT-HEADER
+
+      * FIZZ/BUZZ track position modulo their divisor the same way the
+      * original counters did; priming them here lets RANGE-START be
+      * something other than 1 without upsetting that trick.
+           COMPUTE FIZZ = FUNCTION MOD (RANGE-START - 1, FIZZ-DIVISOR)
+                             + 1
+           COMPUTE BUZZ = FUNCTION MOD (RANGE-START - 1, BUZZ-DIVISOR)
+                             + 1
+
+           PERFORM VARYING COUNTER FROM RANGE-START BY 1
+                    UNTIL COUNTER > RANGE-END
+                MOVE SPACES TO RESULT-STRING
+                IF FIZZ = FIZZ-DIVISOR
+                    THEN IF BUZZ = BUZZ-DIVISOR
+                        THEN STRING FUNCTION TRIM(FIZZ-WORD)
+                                 FUNCTION TRIM(BUZZ-WORD)
+                                 DELIMITED BY SIZE INTO RESULT-STRING
                         COMPUTE BUZZ = 0
-                        ELSE DISPLAY "Fizz"
+                        ELSE MOVE FIZZ-WORD TO RESULT-STRING
                         END-IF
                         COMPUTE FIZZ = 0
-                    ELSE IF BUZZ = 5
-                        THEN DISPLAY "Buzz"
+                    ELSE IF BUZZ = BUZZ-DIVISOR
+                        THEN MOVE BUZZ-WORD TO RESULT-STRING
                         COMPUTE BUZZ = 0
                     ELSE
                         MOVE 0 TO SPACE-COUNT
                         INSPECT COUNTER TALLYING SPACE-COUNT
                             FOR LEADING ZEROS
                         MOVE COUNTER
-                            (SPACE-COUNT + 1 : 
+                            (SPACE-COUNT + 1 :
                                 LENGTH OF COUNTER - SPACE-COUNT)
                                     TO RESULT-STRING
-                        DISPLAY RESULT-STRING
                     END-IF
                 END-IF
-                ADD 1 TO COUNTER
+                DISPLAY FUNCTION TRIM(RESULT-STRING)
+                IF WS-PAGE-LINE-CNT >= WS-PAGE-SIZE
+                    PERFORM WRITE-REPORT-HEADER
+                END-IF
+                MOVE FUNCTION TRIM(RESULT-STRING) TO FIZZ-OUT-REC
+                WRITE FIZZ-OUT-REC
+                ADD 1 TO WS-PAGE-LINE-CNT
+                ADD 1 TO WS-LINE-COUNT
                 ADD 1 TO FIZZ
                 ADD 1 TO BUZZ
            END-PERFORM
+           CLOSE FIZZ-OUT-FILE.
+
+      * One summary entry per run rather than one per line, since a
+      * 100-line run would otherwise flood the shared audit log with
+      * entries no one needs individually.
+           MOVE "FIZZ-BUZZ" TO WS-AUDIT-PROGRAM.
+           MOVE CMD-ARGS TO WS-AUDIT-INPUT.
+           MOVE WS-LINE-COUNT TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-AUDIT-RESULT.
+           STRING FUNCTION TRIM(WS-COUNT-EDIT) DELIMITED BY SIZE
+                " lines written" DELIMITED BY SIZE
+                INTO WS-AUDIT-RESULT
+           END-STRING.
+           CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM WS-AUDIT-INPUT
+              WS-AUDIT-RESULT
+           END-CALL.
+           MOVE RC-SUCCESS TO RETURN-CODE.
        STOP RUN.
+
+      * Lets the classic 1-100 range and 3/5 Fizz/Buzz divisors and
+      * labels be overridden on the command line ("start end fizzdiv
+      * fizzword buzzdiv buzzword") so this program can be reused for
+      * other every-Nth labeling jobs and other ranges, not just the
+      * first hundred numbers.
+       READ-PARAMETERS.
+           UNSTRING CMD-ARGS DELIMITED BY SPACE
+               INTO RANGE-START RANGE-END
+                    FIZZ-DIVISOR FIZZ-WORD BUZZ-DIVISOR BUZZ-WORD
+           END-UNSTRING.
+
+      * Standard report banner written to FIZZOUT at the start of the
+      * run and again every CFG-PAGE-SIZE lines thereafter, so a long
+      * range prints/paginates the way any other shop report does
+      * instead of as one unbroken stream. FIZZOUT's 20-byte LRECL (set
+      * in NITERUN.jcl) is narrower than BAKLAVA's report file, so the
+      * banner is split across several short lines rather than one
+      * wide one.
+       WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE FUNCTION CURRENT-DATE TO WS-HDR-TIMESTAMP.
+           STRING WS-HDR-TIMESTAMP (5:2) DELIMITED BY SIZE
+                WS-HDR-TIMESTAMP (7:2) DELIMITED BY SIZE
+                WS-HDR-TIMESTAMP (3:2) DELIMITED BY SIZE
+                INTO WS-HDR-DATE-EDIT
+           END-STRING.
+           STRING WS-HDR-TIMESTAMP (9:2) ":" DELIMITED BY SIZE
+                WS-HDR-TIMESTAMP (11:2) ":" DELIMITED BY SIZE
+                WS-HDR-TIMESTAMP (13:2) DELIMITED BY SIZE
+                INTO WS-HDR-TIME-EDIT
+           END-STRING.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-NUM-EDIT.
+
+           MOVE "FIZZ-BUZZ REPORT" TO WS-HDR-REC.
+           PERFORM EMIT-HEADER-LINE.
+
+           MOVE SPACES TO WS-HDR-REC.
+           STRING "RUN " DELIMITED BY SIZE
+                WS-HDR-DATE-EDIT DELIMITED BY SIZE
+                " PG" DELIMITED BY SIZE
+                FUNCTION TRIM(WS-PAGE-NUM-EDIT) DELIMITED BY SIZE
+                INTO WS-HDR-REC
+           END-STRING.
+           PERFORM EMIT-HEADER-LINE.
+
+           MOVE SPACES TO WS-HDR-REC.
+           STRING "TIME " DELIMITED BY SIZE
+                WS-HDR-TIME-EDIT DELIMITED BY SIZE
+                INTO WS-HDR-REC
+           END-STRING.
+           PERFORM EMIT-HEADER-LINE.
+
+           MOVE SPACES TO WS-HDR-REC.
+           MOVE RANGE-START TO WS-RANGE-EDIT.
+           MOVE RANGE-END TO WS-RANGE-EDIT2.
+           STRING "RNG " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-RANGE-EDIT) DELIMITED BY SIZE
+                "-" DELIMITED BY SIZE
+                FUNCTION TRIM(WS-RANGE-EDIT2) DELIMITED BY SIZE
+                INTO WS-HDR-REC
+           END-STRING.
+           PERFORM EMIT-HEADER-LINE.
+
+           MOVE ALL "=" TO WS-HDR-REC.
+           PERFORM EMIT-HEADER-LINE.
+
+           MOVE 0 TO WS-PAGE-LINE-CNT.
+
+         EMIT-HEADER-LINE.
+           DISPLAY FUNCTION TRIM(WS-HDR-REC, TRAILING).
+           MOVE WS-HDR-REC TO FIZZ-OUT-REC.
+           WRITE FIZZ-OUT-REC.
