@@ -0,0 +1,356 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. RECON-RPT.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-STATUS.
+          SELECT RECON-RPT-FILE ASSIGN TO "RECONRPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RECONRPT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+          FD AUDIT-FILE.
+          01 AUDIT-FILE-REC          PIC X(100).
+
+          FD RECON-RPT-FILE.
+          01 RECON-RPT-REC           PIC X(80).
+
+        WORKING-STORAGE SECTION.
+          01 WS-AUDIT-STATUS         PIC XX.
+          01 WS-RECONRPT-STATUS      PIC XX.
+          01 WS-EOF-SWITCH           PIC X VALUE "N".
+            88 END-OF-AUDIT              VALUE "Y".
+          01 WS-CUR-DATE             PIC X(8).
+          01 WS-LINE-OK-SWITCH       PIC X.
+            88 LINE-OK                   VALUE "Y".
+
+      * One slot per distinct date seen in the audit log; a month of
+      * nightly activity never runs past 31 distinct days, so a
+      * simple linear-search table is enough - no need for a sort.
+          01 WS-DAY-USED             PIC 99 VALUE 0.
+          01 WS-DAY-TABLE.
+            03 WS-DAY-ENTRY OCCURS 31 TIMES.
+              05 WS-DAY-DATE         PIC X(8).
+              05 WS-DAY-OK           PIC 9(5) VALUE 0.
+              05 WS-DAY-FAIL         PIC 9(5) VALUE 0.
+          01 WS-DAY-IDX              PIC 99.
+          01 WS-DAY-OVERFLOW-SWITCH  PIC X VALUE "N".
+            88 DAY-TABLE-OVERFLOWED      VALUE "Y".
+
+      * Per-program succeeded/failed totals, one counter pair per
+      * utility, the same way the five programs' own paragraphs are
+      * each called out by name rather than driven off a generic list.
+          01 WS-FACT-OK              PIC 9(5) VALUE 0.
+          01 WS-FACT-FAIL            PIC 9(5) VALUE 0.
+          01 WS-EVEN-OK              PIC 9(5) VALUE 0.
+          01 WS-EVEN-FAIL            PIC 9(5) VALUE 0.
+          01 WS-PRIME-OK             PIC 9(5) VALUE 0.
+          01 WS-PRIME-FAIL           PIC 9(5) VALUE 0.
+          01 WS-FIZZ-OK              PIC 9(5) VALUE 0.
+          01 WS-FIZZ-FAIL            PIC 9(5) VALUE 0.
+          01 WS-BAK-OK               PIC 9(5) VALUE 0.
+          01 WS-BAK-FAIL             PIC 9(5) VALUE 0.
+          01 WS-CLASS-OK             PIC 9(5) VALUE 0.
+          01 WS-CLASS-FAIL           PIC 9(5) VALUE 0.
+          01 WS-COUNT-EDIT           PIC ZZZZ9.
+          01 WS-COUNT-EDIT2          PIC ZZZZ9.
+
+      * PRIME-NUMBER's prime/composite split and EVEN-ODD's even/odd
+      * split, tallied off the same result text the audit line was
+      * built from.
+          01 WS-PRIME-COUNT          PIC 9(5) VALUE 0.
+          01 WS-COMPOSITE-COUNT      PIC 9(5) VALUE 0.
+          01 WS-EVENNUM-COUNT        PIC 9(5) VALUE 0.
+          01 WS-ODDNUM-COUNT         PIC 9(5) VALUE 0.
+
+          01 WS-MATCH-COUNT          PIC 9(3).
+
+      * Scratch fields REPORT-LINE and REPORT-PROGRAM-LINE format from,
+      * since internal PERFORM targets take no arguments of their own.
+          01 WS-RPT-TEXT             PIC X(60).
+          01 WS-RPT-NAME             PIC X(12).
+          01 WS-RPT-OK               PIC 9(5).
+          01 WS-RPT-FAIL             PIC 9(5).
+
+        PROCEDURE DIVISION.
+           OPEN INPUT AUDIT-FILE.
+           IF WS-AUDIT-STATUS IS NOT EQUAL TO "00" THEN
+              DISPLAY "No audit activity found to reconcile."
+              STOP RUN.
+
+           PERFORM UNTIL END-OF-AUDIT
+              READ AUDIT-FILE
+                 AT END MOVE "Y" TO WS-EOF-SWITCH
+                 NOT AT END PERFORM PROCESS-ONE-LINE
+              END-READ
+           END-PERFORM.
+           CLOSE AUDIT-FILE.
+
+           PERFORM WRITE-REPORT.
+           STOP RUN.
+
+      * Classifies one audit-log line by date, success/failure, and
+      * (for PRIME-NUMBER and EVEN-ODD) by the result breakdown, the
+      * same format AUDIT-LOG itself wrote the line in: a 14-character
+      * timestamp, the program id, the input, and the result.
+          PROCESS-ONE-LINE.
+           MOVE AUDIT-FILE-REC (1:8) TO WS-CUR-DATE.
+           PERFORM FIND-OR-ADD-DAY.
+           PERFORM CLASSIFY-OUTCOME.
+
+           IF LINE-OK
+              ADD 1 TO WS-DAY-OK (WS-DAY-IDX)
+           ELSE
+              ADD 1 TO WS-DAY-FAIL (WS-DAY-IDX)
+           END-IF.
+
+           IF AUDIT-FILE-REC (16:9) IS EQUAL TO "FACTORIAL" THEN
+              IF LINE-OK
+                 ADD 1 TO WS-FACT-OK
+              ELSE
+                 ADD 1 TO WS-FACT-FAIL
+              END-IF
+           ELSE IF AUDIT-FILE-REC (16:8) IS EQUAL TO "EVEN-ODD" THEN
+              IF LINE-OK
+                 ADD 1 TO WS-EVEN-OK
+              ELSE
+                 ADD 1 TO WS-EVEN-FAIL
+              END-IF
+              PERFORM TALLY-EVEN-ODD
+           ELSE IF AUDIT-FILE-REC (16:12) IS EQUAL TO "PRIME-NUMBER"
+           THEN
+              IF LINE-OK
+                 ADD 1 TO WS-PRIME-OK
+              ELSE
+                 ADD 1 TO WS-PRIME-FAIL
+              END-IF
+              PERFORM TALLY-PRIME-COMPOSITE
+           ELSE IF AUDIT-FILE-REC (16:9) IS EQUAL TO "FIZZ-BUZZ" THEN
+              IF LINE-OK
+                 ADD 1 TO WS-FIZZ-OK
+              ELSE
+                 ADD 1 TO WS-FIZZ-FAIL
+              END-IF
+           ELSE IF AUDIT-FILE-REC (16:7) IS EQUAL TO "BAKLAVA" THEN
+              IF LINE-OK
+                 ADD 1 TO WS-BAK-OK
+              ELSE
+                 ADD 1 TO WS-BAK-FAIL
+              END-IF
+           ELSE IF AUDIT-FILE-REC (16:12) IS EQUAL TO "CLASSIFY-RPT"
+           THEN
+              IF LINE-OK
+                 ADD 1 TO WS-CLASS-OK
+              ELSE
+                 ADD 1 TO WS-CLASS-FAIL
+              END-IF
+           END-IF.
+
+          FIND-OR-ADD-DAY.
+           MOVE 0 TO WS-DAY-IDX.
+           PERFORM VARYING WS-DAY-IDX FROM 1 BY 1
+                    UNTIL WS-DAY-IDX > WS-DAY-USED
+              IF WS-DAY-DATE (WS-DAY-IDX) IS EQUAL TO WS-CUR-DATE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+           IF WS-DAY-IDX > WS-DAY-USED
+              IF WS-DAY-USED < 31
+                 ADD 1 TO WS-DAY-USED
+                 MOVE WS-DAY-USED TO WS-DAY-IDX
+                 MOVE WS-CUR-DATE TO WS-DAY-DATE (WS-DAY-IDX)
+                 MOVE 0 TO WS-DAY-OK (WS-DAY-IDX)
+                 MOVE 0 TO WS-DAY-FAIL (WS-DAY-IDX)
+              ELSE
+
+      * WS-DAY-TABLE has no room for a 32nd distinct date (AUDITLOG
+      * should have been rotated off by MONTHEND before this could
+      * happen); rather than index WS-DAY-OK/WS-DAY-FAIL past the end
+      * of the table and corrupt whatever WORKING-STORAGE follows it,
+      * extra dates are lumped into the last table slot and flagged
+      * once so the per-day totals stay approximate instead of wrong.
+                 IF NOT DAY-TABLE-OVERFLOWED
+                    DISPLAY "Warning: more than 31 distinct dates in "
+                       "AUDITLOG, extra dates merged into last slot"
+                    MOVE "Y" TO WS-DAY-OVERFLOW-SWITCH
+                 END-IF
+                 MOVE WS-DAY-USED TO WS-DAY-IDX
+              END-IF
+           END-IF.
+
+      * The validation-failure markers match the exact text the five
+      * programs' own VALIDATION-ERROR/ERROR-PARA paragraphs and batch
+      * invalid-record handling move into WS-AUDIT-RESULT.
+          CLASSIFY-OUTCOME.
+           MOVE "Y" TO WS-LINE-OK-SWITCH.
+           MOVE 0 TO WS-MATCH-COUNT.
+           INSPECT AUDIT-FILE-REC TALLYING WS-MATCH-COUNT
+              FOR ALL "NON-NUMERIC"
+           IF WS-MATCH-COUNT > 0
+              MOVE "N" TO WS-LINE-OK-SWITCH
+           END-IF.
+           MOVE 0 TO WS-MATCH-COUNT.
+           INSPECT AUDIT-FILE-REC TALLYING WS-MATCH-COUNT
+              FOR ALL "NON-INTEGER"
+           IF WS-MATCH-COUNT > 0
+              MOVE "N" TO WS-LINE-OK-SWITCH
+           END-IF.
+           MOVE 0 TO WS-MATCH-COUNT.
+           INSPECT AUDIT-FILE-REC TALLYING WS-MATCH-COUNT
+              FOR ALL "NEGATIVE INPUT"
+           IF WS-MATCH-COUNT > 0
+              MOVE "N" TO WS-LINE-OK-SWITCH
+           END-IF.
+           MOVE 0 TO WS-MATCH-COUNT.
+           INSPECT AUDIT-FILE-REC TALLYING WS-MATCH-COUNT
+              FOR ALL "TOO LARGE"
+           IF WS-MATCH-COUNT > 0
+              MOVE "N" TO WS-LINE-OK-SWITCH
+           END-IF.
+           MOVE 0 TO WS-MATCH-COUNT.
+           INSPECT AUDIT-FILE-REC TALLYING WS-MATCH-COUNT
+              FOR ALL "INVALID"
+           IF WS-MATCH-COUNT > 0
+              MOVE "N" TO WS-LINE-OK-SWITCH
+           END-IF.
+           MOVE 0 TO WS-MATCH-COUNT.
+           INSPECT AUDIT-FILE-REC TALLYING WS-MATCH-COUNT
+              FOR ALL "Invalid"
+           IF WS-MATCH-COUNT > 0
+              MOVE "N" TO WS-LINE-OK-SWITCH
+           END-IF.
+           MOVE 0 TO WS-MATCH-COUNT.
+           INSPECT AUDIT-FILE-REC TALLYING WS-MATCH-COUNT
+              FOR ALL "SELF-CHECK FAILED"
+           IF WS-MATCH-COUNT > 0
+              MOVE "N" TO WS-LINE-OK-SWITCH
+           END-IF.
+
+          TALLY-PRIME-COMPOSITE.
+           MOVE 0 TO WS-MATCH-COUNT.
+           INSPECT AUDIT-FILE-REC TALLYING WS-MATCH-COUNT
+              FOR ALL "Prime"
+           IF WS-MATCH-COUNT > 0
+              ADD 1 TO WS-PRIME-COUNT
+           END-IF.
+           MOVE 0 TO WS-MATCH-COUNT.
+           INSPECT AUDIT-FILE-REC TALLYING WS-MATCH-COUNT
+              FOR ALL "Composite"
+           IF WS-MATCH-COUNT > 0
+              ADD 1 TO WS-COMPOSITE-COUNT
+           END-IF.
+
+          TALLY-EVEN-ODD.
+           MOVE 0 TO WS-MATCH-COUNT.
+           INSPECT AUDIT-FILE-REC TALLYING WS-MATCH-COUNT FOR ALL "Even"
+           IF WS-MATCH-COUNT > 0
+              ADD 1 TO WS-EVENNUM-COUNT
+           END-IF.
+           MOVE 0 TO WS-MATCH-COUNT.
+           INSPECT AUDIT-FILE-REC TALLYING WS-MATCH-COUNT FOR ALL "Odd"
+           IF WS-MATCH-COUNT > 0
+              ADD 1 TO WS-ODDNUM-COUNT
+           END-IF.
+
+      * Writes the same report to the console and to RECONRPT, the
+      * same pairing the dispatcher uses for its own run report.
+          WRITE-REPORT.
+           OPEN OUTPUT RECON-RPT-FILE.
+           MOVE "MONTH-END RECONCILIATION REPORT" TO WS-RPT-TEXT.
+           PERFORM REPORT-LINE.
+           MOVE "--- BY DAY ---" TO WS-RPT-TEXT.
+           PERFORM REPORT-LINE.
+           PERFORM VARYING WS-DAY-IDX FROM 1 BY 1
+                    UNTIL WS-DAY-IDX > WS-DAY-USED
+              MOVE SPACES TO RECON-RPT-REC
+              MOVE WS-DAY-OK (WS-DAY-IDX) TO WS-COUNT-EDIT
+              MOVE WS-DAY-FAIL (WS-DAY-IDX) TO WS-COUNT-EDIT2
+              STRING WS-DAY-DATE (WS-DAY-IDX) DELIMITED BY SIZE
+                   "  OK="  DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-COUNT-EDIT) DELIMITED BY SIZE
+                   "  FAIL=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-COUNT-EDIT2) DELIMITED BY SIZE
+                   INTO RECON-RPT-REC
+              END-STRING
+              DISPLAY FUNCTION TRIM(RECON-RPT-REC)
+              WRITE RECON-RPT-REC
+           END-PERFORM.
+
+           MOVE "--- BY PROGRAM ---" TO WS-RPT-TEXT.
+           PERFORM REPORT-LINE.
+           MOVE "FACTORIAL   " TO WS-RPT-NAME.
+           MOVE WS-FACT-OK TO WS-RPT-OK.
+           MOVE WS-FACT-FAIL TO WS-RPT-FAIL.
+           PERFORM REPORT-PROGRAM-LINE.
+           MOVE "EVEN-ODD    " TO WS-RPT-NAME.
+           MOVE WS-EVEN-OK TO WS-RPT-OK.
+           MOVE WS-EVEN-FAIL TO WS-RPT-FAIL.
+           PERFORM REPORT-PROGRAM-LINE.
+           MOVE "PRIME-NUMBER" TO WS-RPT-NAME.
+           MOVE WS-PRIME-OK TO WS-RPT-OK.
+           MOVE WS-PRIME-FAIL TO WS-RPT-FAIL.
+           PERFORM REPORT-PROGRAM-LINE.
+           MOVE "FIZZ-BUZZ   " TO WS-RPT-NAME.
+           MOVE WS-FIZZ-OK TO WS-RPT-OK.
+           MOVE WS-FIZZ-FAIL TO WS-RPT-FAIL.
+           PERFORM REPORT-PROGRAM-LINE.
+           MOVE "BAKLAVA     " TO WS-RPT-NAME.
+           MOVE WS-BAK-OK TO WS-RPT-OK.
+           MOVE WS-BAK-FAIL TO WS-RPT-FAIL.
+           PERFORM REPORT-PROGRAM-LINE.
+           MOVE "CLASSIFY-RPT" TO WS-RPT-NAME.
+           MOVE WS-CLASS-OK TO WS-RPT-OK.
+           MOVE WS-CLASS-FAIL TO WS-RPT-FAIL.
+           PERFORM REPORT-PROGRAM-LINE.
+
+           MOVE "--- PRIME-NUMBER BREAKDOWN ---" TO WS-RPT-TEXT.
+           PERFORM REPORT-LINE.
+           MOVE SPACES TO RECON-RPT-REC.
+           MOVE WS-PRIME-COUNT TO WS-COUNT-EDIT.
+           MOVE WS-COMPOSITE-COUNT TO WS-COUNT-EDIT2.
+           STRING "PRIME=" DELIMITED BY SIZE
+                FUNCTION TRIM(WS-COUNT-EDIT) DELIMITED BY SIZE
+                " COMPOSITE=" DELIMITED BY SIZE
+                FUNCTION TRIM(WS-COUNT-EDIT2) DELIMITED BY SIZE
+                INTO RECON-RPT-REC
+           END-STRING.
+           DISPLAY FUNCTION TRIM(RECON-RPT-REC).
+           WRITE RECON-RPT-REC.
+
+           MOVE "--- EVEN-ODD BREAKDOWN ---" TO WS-RPT-TEXT.
+           PERFORM REPORT-LINE.
+           MOVE SPACES TO RECON-RPT-REC.
+           MOVE WS-EVENNUM-COUNT TO WS-COUNT-EDIT.
+           MOVE WS-ODDNUM-COUNT TO WS-COUNT-EDIT2.
+           STRING "EVEN=" DELIMITED BY SIZE
+                FUNCTION TRIM(WS-COUNT-EDIT) DELIMITED BY SIZE
+                " ODD=" DELIMITED BY SIZE
+                FUNCTION TRIM(WS-COUNT-EDIT2) DELIMITED BY SIZE
+                INTO RECON-RPT-REC
+           END-STRING.
+           DISPLAY FUNCTION TRIM(RECON-RPT-REC).
+           WRITE RECON-RPT-REC.
+
+           CLOSE RECON-RPT-FILE.
+
+          REPORT-LINE.
+           MOVE SPACES TO RECON-RPT-REC.
+           MOVE WS-RPT-TEXT TO RECON-RPT-REC.
+           DISPLAY FUNCTION TRIM(RECON-RPT-REC).
+           WRITE RECON-RPT-REC.
+
+          REPORT-PROGRAM-LINE.
+           MOVE SPACES TO RECON-RPT-REC.
+           MOVE WS-RPT-OK TO WS-COUNT-EDIT.
+           MOVE WS-RPT-FAIL TO WS-COUNT-EDIT2.
+           STRING WS-RPT-NAME DELIMITED BY SIZE
+                "  OK=" DELIMITED BY SIZE
+                FUNCTION TRIM(WS-COUNT-EDIT) DELIMITED BY SIZE
+                "  FAIL=" DELIMITED BY SIZE
+                FUNCTION TRIM(WS-COUNT-EDIT2) DELIMITED BY SIZE
+                INTO RECON-RPT-REC
+           END-STRING.
+           DISPLAY FUNCTION TRIM(RECON-RPT-REC).
+           WRITE RECON-RPT-REC.
