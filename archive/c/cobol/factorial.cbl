@@ -1,6 +1,28 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. FACTORIAL.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT FACT-IN-FILE ASSIGN TO "FACTIN"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FACTIN-STATUS.
+          SELECT FACT-OUT-FILE ASSIGN TO "FACTOUT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FACTOUT-STATUS.
+          SELECT FACT-CKPT-FILE ASSIGN TO "FACTCKPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FACTCKPT-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+          FD FACT-IN-FILE.
+          01 FACT-IN-REC                PIC X(10).
+
+          FD FACT-OUT-FILE.
+          01 FACT-OUT-REC               PIC X(260).
+
+          FD FACT-CKPT-FILE.
+          01 FACT-CKPT-REC              PIC 9(7).
+
         WORKING-STORAGE SECTION.
           01 CMD-ARGS                  PIC X(38).
           01 DECINUM                  PIC S9999v99.
@@ -9,44 +31,541 @@
           01 LEFT-JUST-NUMBER         PIC X(16).
           01 WS-TALLY1                PIC 99 VALUE 0.
           01 CNT                      PIC 9(7) VALUE 1.
+          01 WS-FACTIN-STATUS         PIC XX.
+          01 WS-FACTOUT-STATUS        PIC XX.
+          01 WS-EOF-SWITCH            PIC X VALUE "N".
+            88 END-OF-FACTIN                VALUE "Y".
+          01 WS-BATCH-ERROR-COUNT     PIC 9(5) VALUE 0.
+
+      * When CMD-ARGS carries a second "APPROX" token, a non-integer
+      * argument is estimated via Stirling's approximation instead of
+      * being rejected by ERROR-PARA.
+          01 WS-NUM-TOKEN             PIC X(38).
+          01 WS-OPT-TOKEN             PIC X(10).
+          01 WS-APPROX-SWITCH         PIC X VALUE "N".
+            88 APPROX-REQUESTED           VALUE "Y".
+          01 WS-STIRLING-LN           PIC S9(7)V9(8).
+          01 WS-STIRLING-LOG10        PIC S9(7)V9(8).
+          01 WS-STIRLING-EXPONENT     PIC S9(7).
+          01 WS-STIRLING-MANTISSA     PIC 9V9(4).
+          01 WS-STIRLING-EXP-EDIT     PIC ----9.
+          01 WS-STIRLING-DISPLAY      PIC X(40).
+
+      * When CMD-ARGS carries a "CHECK" token (single-number lookup) or
+      * "BATCH CHECK" (batch mode), CALC-FACT's result is cross-verified
+      * by dividing it back down by every integer from NUM to 2 and
+      * confirming the division is always exact and ends at 1, instead
+      * of trusting CALC-FACT's one unchecked multiplication loop.
+          01 WS-CHECK-SWITCH          PIC X VALUE "N".
+            88 SELF-CHECK-REQUESTED       VALUE "Y".
+          01 WS-CHECK-MISMATCH-SWITCH PIC X VALUE "N".
+            88 CHECK-MISMATCH             VALUE "Y".
+          01 WS-CHECK-CNT              PIC 9(7).
+          01 WS-CHECK-WORK             PIC 9(15).
+          01 WS-CHECK-REMAINDER        PIC 9(15).
+          01 WS-CHECK-BIG-NUMBER.
+            03 WS-CHECK-BIG-GROUP       PIC 9(4) OCCURS 60 TIMES.
+          01 WS-CHECK-BIG-USED         PIC 99.
+
+      * Every WS-CKPT-INTERVAL records, BATCH-MODE rewrites FACTCKPT
+      * with the count of records fully processed so far. A restart
+      * reads that count back and skips over the records it already
+      * covers instead of redoing the whole dataset from the top.
+          01 WS-FACTCKPT-STATUS      PIC XX.
+          01 WS-CKPT-INTERVAL        PIC 9(5) VALUE 50.
+          01 WS-CKPT-LAST             PIC 9(7) VALUE 0.
+          01 WS-REC-COUNT             PIC 9(7) VALUE 0.
+          01 WS-BATCH-OUT-LINE.
+            03 WS-BATCH-OUT-INPUT      PIC X(10).
+            03 FILLER                  PIC X(4) VALUE SPACES.
+            03 WS-BATCH-OUT-RESULT     PIC X(246).
+
+      * Extended-precision layout used once FACTORIAL would overflow
+      * its PIC 9(15) field. The value is carried as base-10000 groups,
+      * least-significant group first, so NUM can run well past 17
+      * without the result silently wrapping.
+          01 WS-OVERFLOW-SWITCH       PIC X VALUE "N".
+            88 FACTORIAL-OVERFLOWED        VALUE "Y".
+          01 WS-BIG-CAP-SWITCH        PIC X VALUE "N".
+            88 BIGNUM-CAPACITY-EXCEEDED    VALUE "Y".
+          01 WS-MAX-FACTORIAL         PIC 9(15) VALUE 999999999999999.
+          01 WS-BIG-NUMBER.
+            03 WS-BIG-GROUP            PIC 9(4) OCCURS 60 TIMES.
+          01 WS-BIG-USED               PIC 99 VALUE 1.
+          01 WS-BIG-WORK               PIC 9(13).
+          01 WS-BIG-CARRY              PIC 9(13).
+          01 WS-BIG-IDX                PIC 99.
+          01 WS-BIG-SPLIT              PIC 9(15).
+          01 WS-BIG-TOP-EDIT           PIC Z(3)9.
+          01 WS-BIG-DISPLAY            PIC X(250).
+          01 WS-BIG-POINTER            PIC 9(4).
+
+          COPY VALCOM.
+          COPY AUDCOM.
+          COPY RETCODE.
+          COPY NUMFCOM.
+          COPY SHOPCFG.
 
         PROCEDURE DIVISION.
            ACCEPT CMD-ARGS FROM COMMAND-LINE.
 
-           IF CMD-ARGS IS ALPHABETIC THEN
-              PERFORM ERROR-PARA.
-           
-      * Convert CMDARGS to it's numeric value
-           COMPUTE DECINUM = FUNCTION NUMVAL(CMD-ARGS).
-           
-           IF DECINUM < 0 THEN
-              PERFORM ERROR-PARA.
+           IF CMD-ARGS (1:5) = "BATCH" THEN
+              MOVE "N" TO WS-CHECK-SWITCH
+              IF CMD-ARGS (7:5) = "CHECK"
+                 MOVE "Y" TO WS-CHECK-SWITCH
+              END-IF
+              PERFORM BATCH-MODE
+              STOP RUN.
+
+           PERFORM SINGLE-MODE.
+           STOP RUN.
+
+          SINGLE-MODE.
+           MOVE "N" TO WS-OVERFLOW-SWITCH.
+           MOVE "N" TO WS-BIG-CAP-SWITCH.
+           MOVE 1 TO WS-BIG-USED.
+           MOVE "FACTORIAL" TO WS-AUDIT-PROGRAM.
+           MOVE CMD-ARGS TO WS-AUDIT-INPUT.
+
+      * A second "APPROX" token opts into the Stirling's-approximation
+      * fallback for a non-integer argument instead of ERROR-PARA; the
+      * number itself is unstrung out first so VALIDATE-NUM still sees
+      * a plain numeric argument.
+           MOVE "N" TO WS-APPROX-SWITCH.
+           MOVE "N" TO WS-CHECK-SWITCH.
+           MOVE SPACES TO WS-NUM-TOKEN WS-OPT-TOKEN.
+           UNSTRING CMD-ARGS DELIMITED BY SPACE
+              INTO WS-NUM-TOKEN WS-OPT-TOKEN
+           END-UNSTRING.
+           IF WS-OPT-TOKEN IS EQUAL TO "APPROX"
+              MOVE "Y" TO WS-APPROX-SWITCH
+           ELSE IF WS-OPT-TOKEN IS EQUAL TO "CHECK"
+              MOVE "Y" TO WS-CHECK-SWITCH
+           END-IF.
+
+      * Shared routine flags non-numeric, negative, and too-large
+      * arguments with distinct reason codes instead of one generic
+      * usage message.
+           MOVE CFG-FACTORIAL-MAX TO WS-VALIDATE-MAX.
+           CALL "VALIDATE-NUM" USING WS-NUM-TOKEN WS-VALIDATE-MAX
+              WS-VALIDATE-DECIMAL WS-VALIDATE-REASON
+           END-CALL.
+           IF NOT VALIDATE-OK THEN
+              PERFORM VALIDATION-ERROR.
+           MOVE WS-VALIDATE-DECIMAL TO DECINUM.
 
       * Move the Decimal number to Non decimal number
            MOVE DECINUM TO NUM
-      
+
       * If both are equal, then it was an integer
            IF NUM IS EQUAL TO DECINUM THEN
               IF NUM IS EQUAL TO 0 OR NUM IS EQUAL TO 1 THEN
                  DISPLAY 1
-                 STOP RUN                 
+                 MOVE "1" TO WS-AUDIT-RESULT
+                 PERFORM WRITE-AUDIT
+                 PERFORM WRITE-NUMBER-FACT
+                 MOVE RC-SUCCESS TO RETURN-CODE
               ELSE
                  PERFORM CALC-FACT UNTIL CNT > NUM
-      
+                 MOVE "N" TO WS-CHECK-MISMATCH-SWITCH
+                 IF SELF-CHECK-REQUESTED
+                       AND NOT BIGNUM-CAPACITY-EXCEEDED
+                    IF FACTORIAL-OVERFLOWED
+                       PERFORM CROSS-CHECK-BIGNUM
+                    ELSE
+                       PERFORM CROSS-CHECK-FACT
+                    END-IF
+                 END-IF
+
+                 IF BIGNUM-CAPACITY-EXCEEDED
+                    PERFORM BIGNUM-CAPACITY-FAILURE
+                 ELSE IF FACTORIAL-OVERFLOWED
+                    PERFORM BUILD-BIGNUM-DISPLAY
+                    DISPLAY FUNCTION TRIM(WS-BIG-DISPLAY)
+                    MOVE WS-BIG-DISPLAY (1:30) TO WS-AUDIT-RESULT
+                    IF CHECK-MISMATCH
+                       PERFORM SELF-CHECK-FAILURE
+                    ELSE
+                       PERFORM WRITE-AUDIT
+                       PERFORM WRITE-NUMBER-FACT
+                       MOVE RC-SUCCESS TO RETURN-CODE
+                    END-IF
+                 ELSE
       * Process to left justify the number
-                 INSPECT FACTORIAL TALLYING WS-TALLY1 FOR LEADING ZEROS
-                 Move FACTORIAL (WS-TALLY1 + 1 :) TO LEFT-JUST-NUMBER
+                    INSPECT FACTORIAL TALLYING WS-TALLY1
+                       FOR LEADING ZEROS
+                    MOVE FACTORIAL (WS-TALLY1 + 1 :) TO LEFT-JUST-NUMBER
       * Display the left justified result
-                 DISPLAY LEFT-JUST-NUMBER
-                 STOP RUN
-           ELSE 
+                    DISPLAY LEFT-JUST-NUMBER
+                    MOVE LEFT-JUST-NUMBER TO WS-AUDIT-RESULT
+                    IF CHECK-MISMATCH
+                       PERFORM SELF-CHECK-FAILURE
+                    ELSE
+                       PERFORM WRITE-AUDIT
+                       PERFORM WRITE-NUMBER-FACT
+                       MOVE RC-SUCCESS TO RETURN-CODE
+                    END-IF
+                 END-IF
+           ELSE IF APPROX-REQUESTED THEN
+              PERFORM STIRLING-APPROX
+           ELSE
               PERFORM ERROR-PARA.
-           
-           
+
+      * Reads a sequential dataset of numbers (DDNAME FACTIN), runs the
+      * same factorial calculation against each one, and writes an
+      * input/result report to FACTOUT for the whole batch in one step.
+          BATCH-MODE.
+           PERFORM READ-CHECKPOINT.
+           OPEN INPUT FACT-IN-FILE.
+           IF WS-CKPT-LAST > 0
+              OPEN EXTEND FACT-OUT-FILE
+           ELSE
+              OPEN OUTPUT FACT-OUT-FILE
+           END-IF.
+           PERFORM UNTIL END-OF-FACTIN
+              READ FACT-IN-FILE
+                 AT END MOVE "Y" TO WS-EOF-SWITCH
+                 NOT AT END
+                    ADD 1 TO WS-REC-COUNT
+                    IF WS-REC-COUNT > WS-CKPT-LAST
+                       PERFORM BATCH-ONE-RECORD
+                       IF FUNCTION MOD (WS-REC-COUNT, WS-CKPT-INTERVAL)
+                             = 0
+                          PERFORM WRITE-CHECKPOINT
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE FACT-IN-FILE FACT-OUT-FILE.
+           PERFORM CLEAR-CHECKPOINT.
+           IF WS-BATCH-ERROR-COUNT > 0
+              MOVE RC-PARTIAL-BATCH TO RETURN-CODE
+           ELSE
+              MOVE RC-SUCCESS TO RETURN-CODE
+           END-IF.
+
+      * A restart picks up WS-CKPT-LAST (the count of records already
+      * processed and written to FACTOUT) from FACTCKPT; a file that
+      * doesn't exist yet (first run, or after a clean finish) just
+      * leaves it at zero.
+          READ-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-LAST.
+           OPEN INPUT FACT-CKPT-FILE.
+           IF WS-FACTCKPT-STATUS IS EQUAL TO "00"
+              READ FACT-CKPT-FILE
+                 AT END CONTINUE
+                 NOT AT END MOVE FACT-CKPT-REC TO WS-CKPT-LAST
+              END-READ
+              CLOSE FACT-CKPT-FILE
+           END-IF.
+
+          WRITE-CHECKPOINT.
+           OPEN OUTPUT FACT-CKPT-FILE.
+           MOVE WS-REC-COUNT TO FACT-CKPT-REC.
+           WRITE FACT-CKPT-REC.
+           CLOSE FACT-CKPT-FILE.
+
+      * A clean finish clears the checkpoint back to zero so the next
+      * invocation runs the whole dataset rather than mistaking it for
+      * a restart of an already-completed batch.
+          CLEAR-CHECKPOINT.
+           OPEN OUTPUT FACT-CKPT-FILE.
+           MOVE 0 TO FACT-CKPT-REC.
+           WRITE FACT-CKPT-REC.
+           CLOSE FACT-CKPT-FILE.
+
+          BATCH-ONE-RECORD.
+           MOVE 1 TO FACTORIAL.
+           MOVE 1 TO CNT.
+           MOVE "N" TO WS-OVERFLOW-SWITCH.
+           MOVE "N" TO WS-BIG-CAP-SWITCH.
+           MOVE 1 TO WS-BIG-USED.
+           MOVE SPACES TO WS-BATCH-OUT-LINE.
+           MOVE FACT-IN-REC TO WS-BATCH-OUT-INPUT.
+           MOVE CFG-FACTORIAL-MAX TO WS-VALIDATE-MAX.
+           MOVE SPACES TO WS-NUM-TOKEN.
+           MOVE FACT-IN-REC TO WS-NUM-TOKEN.
+           CALL "VALIDATE-NUM" USING WS-NUM-TOKEN WS-VALIDATE-MAX
+              WS-VALIDATE-DECIMAL WS-VALIDATE-REASON
+           END-CALL.
+           MOVE WS-VALIDATE-DECIMAL TO DECINUM.
+           MOVE DECINUM TO NUM.
+           MOVE "N" TO WS-CHECK-MISMATCH-SWITCH.
+           IF VALIDATE-OK AND NUM IS EQUAL TO DECINUM THEN
+              IF NUM IS EQUAL TO 0 OR NUM IS EQUAL TO 1 THEN
+                 MOVE "1" TO WS-BATCH-OUT-RESULT
+              ELSE
+                 PERFORM CALC-FACT UNTIL CNT > NUM
+                 IF SELF-CHECK-REQUESTED
+                       AND NOT BIGNUM-CAPACITY-EXCEEDED
+                    IF FACTORIAL-OVERFLOWED
+                       PERFORM CROSS-CHECK-BIGNUM
+                    ELSE
+                       PERFORM CROSS-CHECK-FACT
+                    END-IF
+                 END-IF
+                 IF BIGNUM-CAPACITY-EXCEEDED
+                    MOVE "VALUE TOO LARGE TO REPRESENT"
+                       TO WS-BATCH-OUT-RESULT
+                 ELSE IF FACTORIAL-OVERFLOWED
+                    PERFORM BUILD-BIGNUM-DISPLAY
+                    MOVE WS-BIG-DISPLAY TO WS-BATCH-OUT-RESULT
+                 ELSE
+                    MOVE 0 TO WS-TALLY1
+                    INSPECT FACTORIAL TALLYING WS-TALLY1
+                       FOR LEADING ZEROS
+                    MOVE FACTORIAL (WS-TALLY1 + 1 :)
+                       TO WS-BATCH-OUT-RESULT
+                 END-IF
+              END-IF
+              IF CHECK-MISMATCH
+                 MOVE "SELF-CHECK FAILED" TO WS-BATCH-OUT-RESULT
+                 ADD 1 TO WS-BATCH-ERROR-COUNT
+              ELSE IF BIGNUM-CAPACITY-EXCEEDED
+                 ADD 1 TO WS-BATCH-ERROR-COUNT
+              ELSE
+                 MOVE WS-BATCH-OUT-RESULT (1:30) TO WS-AUDIT-RESULT
+                 PERFORM WRITE-NUMBER-FACT
+              END-IF
+           ELSE
+              MOVE "INVALID INPUT" TO WS-BATCH-OUT-RESULT
+              ADD 1 TO WS-BATCH-ERROR-COUNT
+           END-IF.
+           WRITE FACT-OUT-REC FROM WS-BATCH-OUT-LINE.
+           MOVE "FACTORIAL" TO WS-AUDIT-PROGRAM.
+           MOVE FACT-IN-REC TO WS-AUDIT-INPUT.
+           MOVE WS-BATCH-OUT-RESULT (1:30) TO WS-AUDIT-RESULT.
+           PERFORM WRITE-AUDIT.
+
           CALC-FACT.
-            COMPUTE FACTORIAL = FACTORIAL * CNT
+            IF FACTORIAL-OVERFLOWED
+               PERFORM BIGNUM-MULTIPLY-BY-CNT
+            ELSE
+               IF FACTORIAL > WS-MAX-FACTORIAL / CNT
+                  PERFORM CONVERT-TO-BIGNUM
+                  MOVE "Y" TO WS-OVERFLOW-SWITCH
+                  PERFORM BIGNUM-MULTIPLY-BY-CNT
+               ELSE
+                  COMPUTE FACTORIAL = FACTORIAL * CNT
+               END-IF
+            END-IF
             COMPUTE CNT = CNT + 1.
 
+      * Splits the current (still in-range) FACTORIAL value into
+      * base-10000 groups so the extended-precision multiply can
+      * continue from where the fixed-size field left off.
+          CONVERT-TO-BIGNUM.
+            MOVE 0 TO WS-BIG-IDX.
+            MOVE FACTORIAL TO WS-BIG-SPLIT.
+            MOVE 1 TO WS-BIG-USED.
+            PERFORM VARYING WS-BIG-IDX FROM 1 BY 1
+                     UNTIL WS-BIG-SPLIT = 0
+               COMPUTE WS-BIG-GROUP (WS-BIG-IDX) =
+                          FUNCTION MOD (WS-BIG-SPLIT, 10000)
+               COMPUTE WS-BIG-SPLIT = WS-BIG-SPLIT / 10000
+               MOVE WS-BIG-IDX TO WS-BIG-USED
+            END-PERFORM.
+
+      * Growing WS-BIG-USED past the 60 entries WS-BIG-GROUP has room
+      * for would index past the end of the table; once that happens
+      * the value has outgrown what this program can carry, so growth
+      * stops there and BIGNUM-CAPACITY-EXCEEDED is left set for the
+      * caller to report instead of quietly corrupting whatever
+      * WORKING-STORAGE follows the table.
+          BIGNUM-MULTIPLY-BY-CNT.
+            MOVE 0 TO WS-BIG-CARRY.
+            PERFORM VARYING WS-BIG-IDX FROM 1 BY 1
+                     UNTIL WS-BIG-IDX > WS-BIG-USED
+               COMPUTE WS-BIG-WORK =
+                  WS-BIG-GROUP (WS-BIG-IDX) * CNT + WS-BIG-CARRY
+               COMPUTE WS-BIG-GROUP (WS-BIG-IDX) =
+                  FUNCTION MOD (WS-BIG-WORK, 10000)
+               COMPUTE WS-BIG-CARRY = WS-BIG-WORK / 10000
+            END-PERFORM.
+            PERFORM UNTIL WS-BIG-CARRY = 0
+               IF WS-BIG-USED >= 60
+                  MOVE "Y" TO WS-BIG-CAP-SWITCH
+                  MOVE 0 TO WS-BIG-CARRY
+               ELSE
+                  ADD 1 TO WS-BIG-USED
+                  COMPUTE WS-BIG-GROUP (WS-BIG-USED) =
+                     FUNCTION MOD (WS-BIG-CARRY, 10000)
+                  COMPUTE WS-BIG-CARRY = WS-BIG-CARRY / 10000
+               END-IF
+            END-PERFORM.
+
+      * Renders the big-number groups most-significant first, with
+      * leading zeros suppressed only on the top group.
+          BUILD-BIGNUM-DISPLAY.
+            MOVE SPACES TO WS-BIG-DISPLAY.
+            MOVE 1 TO WS-BIG-POINTER.
+            MOVE WS-BIG-GROUP (WS-BIG-USED) TO WS-BIG-TOP-EDIT.
+            STRING FUNCTION TRIM(WS-BIG-TOP-EDIT) DELIMITED BY SIZE
+                 INTO WS-BIG-DISPLAY
+                 WITH POINTER WS-BIG-POINTER
+            END-STRING.
+            PERFORM VARYING WS-BIG-IDX FROM WS-BIG-USED BY -1
+                     UNTIL WS-BIG-IDX < 2
+               STRING WS-BIG-GROUP (WS-BIG-IDX - 1) DELIMITED BY SIZE
+                    INTO WS-BIG-DISPLAY
+                    WITH POINTER WS-BIG-POINTER
+               END-STRING
+            END-PERFORM.
+
+      * Cross-checks CALC-FACT's fixed-field result by dividing it back
+      * down by every integer from NUM to 2 on a working copy, the same
+      * way BUILD-BIGNUM-DISPLAY's big-number counterpart does for the
+      * overflow case below. Any inexact division, or a final quotient
+      * other than 1, flags WS-CHECK-MISMATCH-SWITCH instead of letting
+      * a corrupted result pass as if CALC-FACT were never wrong.
+          CROSS-CHECK-FACT.
+           MOVE FACTORIAL TO WS-CHECK-WORK.
+           PERFORM VARYING WS-CHECK-CNT FROM NUM BY -1
+                    UNTIL WS-CHECK-CNT < 2
+              COMPUTE WS-CHECK-REMAINDER =
+                 FUNCTION MOD (WS-CHECK-WORK, WS-CHECK-CNT)
+              IF WS-CHECK-REMAINDER IS NOT EQUAL TO 0
+                 MOVE "Y" TO WS-CHECK-MISMATCH-SWITCH
+              END-IF
+              COMPUTE WS-CHECK-WORK = WS-CHECK-WORK / WS-CHECK-CNT
+           END-PERFORM.
+           IF WS-CHECK-WORK IS NOT EQUAL TO 1
+              MOVE "Y" TO WS-CHECK-MISMATCH-SWITCH
+           END-IF.
+
+      * Same cross-check as CROSS-CHECK-FACT, but against a working copy
+      * of the base-10000 big-number groups, for results that already
+      * overflowed into WS-BIG-GROUP.
+          CROSS-CHECK-BIGNUM.
+           MOVE WS-BIG-USED TO WS-CHECK-BIG-USED.
+           PERFORM VARYING WS-BIG-IDX FROM 1 BY 1
+                    UNTIL WS-BIG-IDX > WS-BIG-USED
+              MOVE WS-BIG-GROUP (WS-BIG-IDX)
+                 TO WS-CHECK-BIG-GROUP (WS-BIG-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-CHECK-CNT FROM NUM BY -1
+                    UNTIL WS-CHECK-CNT < 2
+              PERFORM BIGNUM-DIVIDE-BY-CHECK-CNT
+              IF WS-BIG-CARRY IS NOT EQUAL TO 0
+                 MOVE "Y" TO WS-CHECK-MISMATCH-SWITCH
+              END-IF
+           END-PERFORM.
+           IF WS-CHECK-BIG-USED IS NOT EQUAL TO 1
+                 OR WS-CHECK-BIG-GROUP (1) IS NOT EQUAL TO 1
+              MOVE "Y" TO WS-CHECK-MISMATCH-SWITCH
+           END-IF.
+
+      * Long-divides the WS-CHECK-BIG-GROUP working copy by WS-CHECK-CNT,
+      * most-significant group first, carrying the remainder down into
+      * the next group the same way ordinary long division carries a
+      * borrow; WS-BIG-CARRY is left holding the final remainder so the
+      * caller can tell an inexact division from an exact one.
+          BIGNUM-DIVIDE-BY-CHECK-CNT.
+           MOVE 0 TO WS-BIG-CARRY.
+           PERFORM VARYING WS-BIG-IDX FROM WS-CHECK-BIG-USED BY -1
+                    UNTIL WS-BIG-IDX < 1
+              COMPUTE WS-BIG-WORK =
+                 WS-BIG-CARRY * 10000 + WS-CHECK-BIG-GROUP (WS-BIG-IDX)
+              COMPUTE WS-CHECK-BIG-GROUP (WS-BIG-IDX) =
+                 WS-BIG-WORK / WS-CHECK-CNT
+              COMPUTE WS-BIG-CARRY =
+                 FUNCTION MOD (WS-BIG-WORK, WS-CHECK-CNT)
+           END-PERFORM.
+           PERFORM UNTIL WS-CHECK-BIG-USED < 2
+                 OR WS-CHECK-BIG-GROUP (WS-CHECK-BIG-USED) NOT = 0
+              SUBTRACT 1 FROM WS-CHECK-BIG-USED
+           END-PERFORM.
+
+      * A self-check mismatch means CALC-FACT's result didn't survive
+      * dividing back down by every integer from NUM to 1, so the
+      * unverified value is logged as a failure instead of being stored
+      * into NUMFACTS or reported as the answer.
+          SELF-CHECK-FAILURE.
+           DISPLAY "Warning: self-check failed, result not trusted".
+           MOVE "FACTORIAL" TO WS-AUDIT-PROGRAM.
+           MOVE CMD-ARGS TO WS-AUDIT-INPUT.
+           MOVE "SELF-CHECK FAILED" TO WS-AUDIT-RESULT.
+           PERFORM WRITE-AUDIT.
+           MOVE RC-SELF-CHECK-FAILED TO RETURN-CODE.
+
+      * NUM's factorial has grown past the 60 base-10000 groups
+      * WS-BIG-GROUP can hold (BIGNUM-MULTIPLY-BY-CNT stopped growing
+      * the table rather than index past its end), so the value can't
+      * be represented at all - reported the same way a self-check
+      * failure is, rather than displaying a truncated, wrong result.
+          BIGNUM-CAPACITY-FAILURE.
+           DISPLAY "Warning: result too large to represent, not stored".
+           MOVE "FACTORIAL" TO WS-AUDIT-PROGRAM.
+           MOVE CMD-ARGS TO WS-AUDIT-INPUT.
+           MOVE "VALUE TOO LARGE TO REPRESENT" TO WS-AUDIT-RESULT.
+           PERFORM WRITE-AUDIT.
+           MOVE RC-VALIDATION-ERROR TO RETURN-CODE.
+
+      * Estimates a non-integer argument's factorial (gamma function)
+      * via Stirling's approximation, ln(n!) = n*ln(n) - n +
+      * 0.5*ln(2*pi*n), instead of rejecting it outright. The result is
+      * astronomically large for anything but a small argument, so it
+      * is rendered as a mantissa/exponent pair and clearly marked as
+      * an estimate rather than an exact value.
+          STIRLING-APPROX.
+           COMPUTE WS-STIRLING-LN =
+              DECINUM * FUNCTION LOG(DECINUM) - DECINUM +
+              0.5 * FUNCTION LOG(2 * 3.14159265 * DECINUM).
+           COMPUTE WS-STIRLING-LOG10 = WS-STIRLING-LN / 2.30258509.
+           COMPUTE WS-STIRLING-EXPONENT =
+              FUNCTION INTEGER(WS-STIRLING-LOG10).
+           COMPUTE WS-STIRLING-MANTISSA =
+              10 ** (WS-STIRLING-LOG10 - WS-STIRLING-EXPONENT).
+           MOVE WS-STIRLING-EXPONENT TO WS-STIRLING-EXP-EDIT.
+           STRING "Approximate (Stirling's): " DELIMITED BY SIZE
+                WS-STIRLING-MANTISSA DELIMITED BY SIZE
+                " x 10^" DELIMITED BY SIZE
+                FUNCTION TRIM(WS-STIRLING-EXP-EDIT) DELIMITED BY SIZE
+                INTO WS-STIRLING-DISPLAY
+           END-STRING.
+           DISPLAY FUNCTION TRIM(WS-STIRLING-DISPLAY).
+           MOVE WS-STIRLING-DISPLAY (1:30) TO WS-AUDIT-RESULT.
+           PERFORM WRITE-AUDIT.
+           MOVE RC-SUCCESS TO RETURN-CODE.
+
           ERROR-PARA.
            DISPLAY "Usage: please input a non-negative integer".
+           MOVE "FACTORIAL" TO WS-AUDIT-PROGRAM.
+           MOVE CMD-ARGS TO WS-AUDIT-INPUT.
+           MOVE "NON-INTEGER INPUT" TO WS-AUDIT-RESULT.
+           PERFORM WRITE-AUDIT.
+           MOVE RC-VALIDATION-ERROR TO RETURN-CODE.
+           STOP RUN.
+
+          VALIDATION-ERROR.
+           IF VALIDATE-NON-NUMERIC
+              DISPLAY "Usage: please input a numeric value"
+              MOVE "NON-NUMERIC INPUT" TO WS-AUDIT-RESULT
+           ELSE IF VALIDATE-NEGATIVE
+              DISPLAY "Usage: please input a non-negative integer"
+              MOVE "NEGATIVE INPUT" TO WS-AUDIT-RESULT
+           ELSE IF VALIDATE-TOO-LARGE
+              DISPLAY "Usage: input value is too large for this program"
+              MOVE "INPUT TOO LARGE" TO WS-AUDIT-RESULT
+           END-IF.
+           MOVE "FACTORIAL" TO WS-AUDIT-PROGRAM.
+           MOVE CMD-ARGS TO WS-AUDIT-INPUT.
+           PERFORM WRITE-AUDIT.
+           MOVE RC-VALIDATION-ERROR TO RETURN-CODE.
            STOP RUN.
+
+          WRITE-AUDIT.
+           CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM WS-AUDIT-INPUT
+              WS-AUDIT-RESULT
+           END-CALL.
+
+      * Records this number's factorial into the shared NUMFACTS
+      * lookup file so EVEN-ODD and PRIME-NUMBER (or a later reporting
+      * job) can find out what FACTORIAL already worked out for it.
+          WRITE-NUMBER-FACT.
+           MOVE NUM TO WS-NUMFACT-KEY.
+           MOVE "F" TO WS-NUMFACT-FIELD.
+           MOVE WS-AUDIT-RESULT TO WS-NUMFACT-VALUE.
+           CALL "NUMFACT" USING WS-NUMFACT-KEY WS-NUMFACT-FIELD
+              WS-NUMFACT-VALUE
+           END-CALL.
