@@ -1,20 +1,180 @@
         IDENTIFICATION DIVISION.
-        PROGRAM-ID. HELLO-WORLD.
+        PROGRAM-ID. EVEN-ODD.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT EVEN-IN-FILE ASSIGN TO "EVENIN"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EVENIN-STATUS.
+          SELECT EVEN-OUT-FILE ASSIGN TO "EVENOUT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EVENOUT-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+          FD EVEN-IN-FILE.
+          01 EVEN-IN-REC                PIC X(10).
+
+          FD EVEN-OUT-FILE.
+          01 EVEN-OUT-REC                PIC X(20).
+
         WORKING-STORAGE SECTION.
           01 CMDARGS PIC X(38).
           01 NUM     PIC S9(30).
+          01 WS-EVENIN-STATUS   PIC XX.
+          01 WS-EVENOUT-STATUS  PIC XX.
+          01 WS-EOF-SWITCH      PIC X VALUE "N".
+            88 END-OF-EVENIN         VALUE "Y".
+          01 WS-EVEN-COUNT      PIC 9(7) VALUE 0.
+          01 WS-ODD-COUNT       PIC 9(7) VALUE 0.
+          01 WS-SUMMARY-LINE    PIC X(40).
+          01 WS-COUNT-EDIT      PIC ZZZZZZ9.
+          01 WS-BATCH-ERROR-COUNT PIC 9(7) VALUE 0.
+          01 WS-NUM-TOKEN        PIC X(38).
+
+          COPY VALCOM.
+          COPY AUDCOM.
+          COPY RETCODE.
+          COPY NUMFCOM.
+          COPY SHOPCFG.
+
         PROCEDURE DIVISION.
            ACCEPT CMDARGS FROM COMMAND-LINE.
-           IF CMDARGS IS ALPHABETIC THEN
-              DISPLAY "Usage: please input a number"
+
+           IF CMDARGS (1:5) = "BATCH" THEN
+              PERFORM BATCH-MODE
               STOP RUN.
-           COMPUTE NUM = FUNCTION NUMVAL(CMDARGS).
-           IF NUM IS NUMERIC THEN
+
+      * Shared routine flags non-numeric, negative, and too-large
+      * arguments with distinct reason codes instead of one generic
+      * usage message.
+           MOVE CFG-EVEN-ODD-MAX TO WS-VALIDATE-MAX.
+           CALL "VALIDATE-NUM" USING CMDARGS WS-VALIDATE-MAX
+              WS-VALIDATE-DECIMAL WS-VALIDATE-REASON
+           END-CALL.
+           IF NOT VALIDATE-OK THEN
+              PERFORM VALIDATION-ERROR.
+           MOVE WS-VALIDATE-DECIMAL TO NUM.
+           MOVE "EVEN-ODD" TO WS-AUDIT-PROGRAM.
+           MOVE CMDARGS TO WS-AUDIT-INPUT.
+           IF FUNCTION MOD (NUM, 2) = 0 THEN
+              DISPLAY "Even"
+              MOVE "Even" TO WS-AUDIT-RESULT
+              MOVE "Even" TO WS-NUMFACT-VALUE
+           ELSE
+              DISPLAY "Odd"
+              MOVE "Odd" TO WS-AUDIT-RESULT
+              MOVE "Odd" TO WS-NUMFACT-VALUE
+           END-IF.
+           PERFORM WRITE-AUDIT.
+           PERFORM WRITE-NUMBER-FACT.
+           MOVE RC-SUCCESS TO RETURN-CODE.
+           STOP RUN.
+
+      * Classifies every number in a sequential dataset (DDNAME
+      * EVENIN) and writes a per-line report plus a final even/odd
+      * summary count to EVENOUT, so a whole day's transaction file
+      * can be run in a single step.
+          BATCH-MODE.
+           OPEN INPUT EVEN-IN-FILE.
+           OPEN OUTPUT EVEN-OUT-FILE.
+           PERFORM UNTIL END-OF-EVENIN
+              READ EVEN-IN-FILE
+                 AT END MOVE "Y" TO WS-EOF-SWITCH
+                 NOT AT END PERFORM BATCH-ONE-RECORD
+              END-READ
+           END-PERFORM.
+           PERFORM WRITE-SUMMARY.
+           CLOSE EVEN-IN-FILE EVEN-OUT-FILE.
+           IF WS-BATCH-ERROR-COUNT > 0
+              MOVE RC-PARTIAL-BATCH TO RETURN-CODE
+           ELSE
+              MOVE RC-SUCCESS TO RETURN-CODE
+           END-IF.
+
+          BATCH-ONE-RECORD.
+           MOVE CFG-EVEN-ODD-MAX TO WS-VALIDATE-MAX.
+           MOVE SPACES TO WS-NUM-TOKEN.
+           MOVE EVEN-IN-REC TO WS-NUM-TOKEN.
+           CALL "VALIDATE-NUM" USING WS-NUM-TOKEN WS-VALIDATE-MAX
+              WS-VALIDATE-DECIMAL WS-VALIDATE-REASON
+           END-CALL.
+           MOVE WS-VALIDATE-DECIMAL TO NUM.
+           MOVE SPACES TO EVEN-OUT-REC.
+           IF VALIDATE-OK THEN
               IF FUNCTION MOD (NUM, 2) = 0 THEN
-                 DISPLAY "Even"
+                 ADD 1 TO WS-EVEN-COUNT
+                 STRING EVEN-IN-REC DELIMITED BY SPACE
+                      " Even" DELIMITED BY SIZE
+                      INTO EVEN-OUT-REC
+                 MOVE "Even" TO WS-NUMFACT-VALUE
               ELSE
-                 DISPLAY "Odd"
-           ELSE 
+                 ADD 1 TO WS-ODD-COUNT
+                 STRING EVEN-IN-REC DELIMITED BY SPACE
+                      " Odd" DELIMITED BY SIZE
+                      INTO EVEN-OUT-REC
+                 MOVE "Odd" TO WS-NUMFACT-VALUE
+              END-IF
+              PERFORM WRITE-NUMBER-FACT
+           ELSE
+              STRING EVEN-IN-REC DELIMITED BY SPACE
+                   " Invalid" DELIMITED BY SIZE
+                   INTO EVEN-OUT-REC
+              ADD 1 TO WS-BATCH-ERROR-COUNT
+           END-IF.
+           WRITE EVEN-OUT-REC.
+           MOVE "EVEN-ODD" TO WS-AUDIT-PROGRAM.
+           MOVE EVEN-IN-REC TO WS-AUDIT-INPUT.
+           MOVE EVEN-OUT-REC TO WS-AUDIT-RESULT.
+           PERFORM WRITE-AUDIT.
+
+          WRITE-SUMMARY.
+           MOVE WS-EVEN-COUNT TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "Even: " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-COUNT-EDIT) DELIMITED BY SIZE
+                INTO WS-SUMMARY-LINE
+           END-STRING.
+           DISPLAY FUNCTION TRIM(WS-SUMMARY-LINE).
+           MOVE WS-SUMMARY-LINE TO EVEN-OUT-REC.
+           WRITE EVEN-OUT-REC.
+           MOVE WS-ODD-COUNT TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "Odd: " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-COUNT-EDIT) DELIMITED BY SIZE
+                INTO WS-SUMMARY-LINE
+           END-STRING.
+           DISPLAY FUNCTION TRIM(WS-SUMMARY-LINE).
+           MOVE WS-SUMMARY-LINE TO EVEN-OUT-REC.
+           WRITE EVEN-OUT-REC.
+
+          VALIDATION-ERROR.
+           IF VALIDATE-NON-NUMERIC
               DISPLAY "Usage: please input a number"
+              MOVE "NON-NUMERIC INPUT" TO WS-AUDIT-RESULT
+           ELSE IF VALIDATE-NEGATIVE
+              DISPLAY "Usage: please input a non-negative number"
+              MOVE "NEGATIVE INPUT" TO WS-AUDIT-RESULT
+           ELSE IF VALIDATE-TOO-LARGE
+              DISPLAY "Usage: input value is too large for this program"
+              MOVE "INPUT TOO LARGE" TO WS-AUDIT-RESULT
+           END-IF.
+           MOVE "EVEN-ODD" TO WS-AUDIT-PROGRAM.
+           MOVE CMDARGS TO WS-AUDIT-INPUT.
+           PERFORM WRITE-AUDIT.
+           MOVE RC-VALIDATION-ERROR TO RETURN-CODE.
            STOP RUN.
+
+          WRITE-AUDIT.
+           CALL "AUDIT-LOG" USING WS-AUDIT-PROGRAM WS-AUDIT-INPUT
+              WS-AUDIT-RESULT
+           END-CALL.
+
+      * Records this number's parity into the shared NUMFACTS lookup
+      * file so PRIME-NUMBER and FACTORIAL (or a later reporting job)
+      * can find out what EVEN-ODD already worked out for it.
+          WRITE-NUMBER-FACT.
+           MOVE NUM TO WS-NUMFACT-KEY.
+           MOVE "E" TO WS-NUMFACT-FIELD.
+           CALL "NUMFACT" USING WS-NUMFACT-KEY WS-NUMFACT-FIELD
+              WS-NUMFACT-VALUE
+           END-CALL.
