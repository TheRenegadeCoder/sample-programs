@@ -0,0 +1,96 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. DISPATCHER.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT DISP-CTL-FILE ASSIGN TO "DISPCTL"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DISPCTL-STATUS.
+          SELECT DISP-RPT-FILE ASSIGN TO "DISPRPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DISPRPT-STATUS.
+        DATA DIVISION.
+        FILE SECTION.
+          FD DISP-CTL-FILE.
+          01 DISP-CTL-REC.
+            03 CTL-UTILITY           PIC X(10).
+            03 CTL-ARGS              PIC X(38).
+
+          FD DISP-RPT-FILE.
+          01 DISP-RPT-REC            PIC X(80).
+
+        WORKING-STORAGE SECTION.
+          01 WS-DISPCTL-STATUS       PIC XX.
+          01 WS-DISPRPT-STATUS       PIC XX.
+          01 WS-EOF-SWITCH           PIC X VALUE "N".
+            88 END-OF-DISPCTL            VALUE "Y".
+          01 WS-COMMAND-LINE         PIC X(60).
+          01 WS-RC-EDIT              PIC ----9.
+          01 WS-STEP-COUNT           PIC 9(5) VALUE 0.
+          01 WS-FAIL-COUNT           PIC 9(5) VALUE 0.
+          01 WS-COUNT-EDIT           PIC ZZZZ9.
+
+      * One line per control-file entry (utility called, arguments,
+      * and the RETURN-CODE it came back with) plus a final totals
+      * line, so the whole night's run shows up as a single report
+      * instead of five separate job logs.
+        PROCEDURE DIVISION.
+            OPEN INPUT DISP-CTL-FILE.
+            OPEN OUTPUT DISP-RPT-FILE.
+            PERFORM UNTIL END-OF-DISPCTL
+               READ DISP-CTL-FILE
+                  AT END MOVE "Y" TO WS-EOF-SWITCH
+                  NOT AT END PERFORM RUN-ONE-STEP
+               END-READ
+            END-PERFORM.
+            PERFORM WRITE-TOTALS.
+            CLOSE DISP-CTL-FILE DISP-RPT-FILE.
+            STOP RUN.
+
+      * Each control-file line names the utility (matching the
+      * compiled program's own file name, e.g. "factorial" or
+      * "fizz-buzz") and the arguments it would otherwise be given on
+      * its own COMMAND-LINE; CALL "SYSTEM" runs it exactly as if it
+      * had been invoked directly, and the COBOL runtime reflects its
+      * exit status back into RETURN-CODE afterward.
+          RUN-ONE-STEP.
+            ADD 1 TO WS-STEP-COUNT.
+            STRING FUNCTION TRIM(CTL-UTILITY) DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 FUNCTION TRIM(CTL-ARGS) DELIMITED BY SIZE
+                 INTO WS-COMMAND-LINE
+            END-STRING.
+            CALL "SYSTEM" USING FUNCTION TRIM(WS-COMMAND-LINE)
+            END-CALL.
+            IF RETURN-CODE IS NOT EQUAL TO 0
+               ADD 1 TO WS-FAIL-COUNT
+            END-IF.
+            MOVE RETURN-CODE TO WS-RC-EDIT.
+            MOVE SPACES TO DISP-RPT-REC.
+            STRING CTL-UTILITY DELIMITED BY SPACE
+                 " " DELIMITED BY SIZE
+                 FUNCTION TRIM(CTL-ARGS) DELIMITED BY SIZE
+                 " RC=" DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-RC-EDIT) DELIMITED BY SIZE
+                 INTO DISP-RPT-REC
+            END-STRING.
+            DISPLAY FUNCTION TRIM(DISP-RPT-REC).
+            WRITE DISP-RPT-REC.
+
+          WRITE-TOTALS.
+            MOVE WS-STEP-COUNT TO WS-COUNT-EDIT.
+            MOVE SPACES TO DISP-RPT-REC.
+            STRING "Steps run: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-COUNT-EDIT) DELIMITED BY SIZE
+                 INTO DISP-RPT-REC
+            END-STRING.
+            DISPLAY FUNCTION TRIM(DISP-RPT-REC).
+            WRITE DISP-RPT-REC.
+            MOVE WS-FAIL-COUNT TO WS-COUNT-EDIT.
+            MOVE SPACES TO DISP-RPT-REC.
+            STRING "Non-zero RC: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-COUNT-EDIT) DELIMITED BY SIZE
+                 INTO DISP-RPT-REC
+            END-STRING.
+            DISPLAY FUNCTION TRIM(DISP-RPT-REC).
+            WRITE DISP-RPT-REC.
