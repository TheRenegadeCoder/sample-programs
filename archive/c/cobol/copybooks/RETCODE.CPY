@@ -0,0 +1,11 @@
+      * Shared RETURN-CODE convention for BAKLAVA, EVEN-ODD, FACTORIAL,
+      * FIZZ-BUZZ, and PRIME-NUMBER, so a later job step can branch on
+      * the condition code instead of scraping SYSOUT: 0 is a clean
+      * run, 4 is a validation/usage failure on the input given, 8
+      * is a batch run that completed but skipped one or more bad
+      * records along the way, and 12 is a result that failed its own
+      * self-check and was not trusted.
+          01 RC-SUCCESS              PIC 9(4) VALUE 0.
+          01 RC-VALIDATION-ERROR     PIC 9(4) VALUE 4.
+          01 RC-PARTIAL-BATCH        PIC 9(4) VALUE 8.
+          01 RC-SELF-CHECK-FAILED    PIC 9(4) VALUE 12.
