@@ -0,0 +1,22 @@
+      * Shop-wide defaults read by BAKLAVA, EVEN-ODD, FACTORIAL,
+      * FIZZ-BUZZ, and PRIME-NUMBER at start-up (BAKLAVA's pattern
+      * size/fill character, FIZZ-BUZZ's range and divisors/labels,
+      * the largest value EVEN-ODD/FACTORIAL/PRIME-NUMBER will
+      * accept, and the report page size BAKLAVA's and FIZZ-BUZZ's
+      * file output page-breaks on), so changing a shop-wide default
+      * means changing one copybook instead of hunting down the
+      * literal buried inside a specific program. Each program still
+      * lets its own command-line arguments override these for a
+      * single run.
+          01 CFG-BAKLAVA-SIZE        PIC S9(2) VALUE 10.
+          01 CFG-BAKLAVA-FILL        PIC X(1) VALUE "*".
+          01 CFG-FIZZ-RANGE-START    PIC 9(7) VALUE 1.
+          01 CFG-FIZZ-RANGE-END      PIC 9(7) VALUE 100.
+          01 CFG-FIZZ-DIVISOR        PIC 999 VALUE 3.
+          01 CFG-FIZZ-WORD           PIC X(10) VALUE "Fizz".
+          01 CFG-BUZZ-DIVISOR        PIC 999 VALUE 5.
+          01 CFG-BUZZ-WORD           PIC X(10) VALUE "Buzz".
+          01 CFG-EVEN-ODD-MAX        PIC S9(18) VALUE 9999999999999999.
+          01 CFG-FACTORIAL-MAX       PIC S9(18) VALUE 9999.
+          01 CFG-PRIME-MAX           PIC S9(18) VALUE 9999.
+          01 CFG-PAGE-SIZE           PIC 9(3) VALUE 060.
