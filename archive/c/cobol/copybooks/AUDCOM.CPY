@@ -0,0 +1,6 @@
+      * Shared working-storage layout for the AUDIT-LOG call used by
+      * BAKLAVA, EVEN-ODD, FACTORIAL, FIZZ-BUZZ, and PRIME-NUMBER to
+      * append a line to the shared run audit trail.
+          01 WS-AUDIT-PROGRAM        PIC X(12).
+          01 WS-AUDIT-INPUT          PIC X(38).
+          01 WS-AUDIT-RESULT         PIC X(30).
