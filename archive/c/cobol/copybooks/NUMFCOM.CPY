@@ -0,0 +1,7 @@
+      * Shared working-storage layout for the NUMFACT call used by
+      * EVEN-ODD, FACTORIAL, and PRIME-NUMBER to record what is known
+      * about a number (parity, primality, factorial value) into the
+      * shared NUMFACTS lookup file, keyed on the number itself.
+          01 WS-NUMFACT-KEY          PIC 9(18).
+          01 WS-NUMFACT-FIELD        PIC X(1).
+          01 WS-NUMFACT-VALUE        PIC X(60).
