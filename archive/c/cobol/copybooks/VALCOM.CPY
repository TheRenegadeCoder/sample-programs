@@ -0,0 +1,11 @@
+      * Working-storage fields shared by every program that calls the
+      * VALIDATE-NUM subprogram, so each caller gets back the same
+      * reason codes for a bad command-line argument instead of
+      * re-declaring its own copy of this layout.
+          01 WS-VALIDATE-MAX        PIC S9(18) VALUE 9999999.
+          01 WS-VALIDATE-DECIMAL    PIC S9(16)V99.
+          01 WS-VALIDATE-REASON     PIC 9(1).
+            88 VALIDATE-OK               VALUE 0.
+            88 VALIDATE-NON-NUMERIC      VALUE 1.
+            88 VALIDATE-NEGATIVE         VALUE 2.
+            88 VALIDATE-TOO-LARGE        VALUE 3.
